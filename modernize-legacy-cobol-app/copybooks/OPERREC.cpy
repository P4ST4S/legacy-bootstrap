@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020* OPERREC                                                      *
+000030* ---------------------------------------------------------    *
+000040* MODIFICATION HISTORY                                         *
+000050* 08/09/2026  RLM  Original version - pulled out of             *
+000060*                  MAIN-PROGRAM so the operator-credential      *
+000070*                  layout is defined once and COPYed by every   *
+000080*                  program that reads OPERATOR-FILE.             *
+000090* 08/09/2026  RLM  Added a supervisor flag so OPERATIONS can    *
+000100*                  tell which operator entries are authorized   *
+000110*                  to approve large debits and transfers,       *
+000120*                  instead of accepting any non-blank ID.       *
+000130*****************************************************************
+000140* Common operator-credential record layout, read by MAIN-       *
+000150* PROGRAM to validate the operator keying a posting, and by     *
+000160* OPERATIONS to validate the supervisor authorizing one over    *
+000170* the large-debit limit.                                        *
+000180*****************************************************************
+000190     05  OR-OPERATOR-ID         PIC X(08).
+000200     05  FILLER                 PIC X(01).
+000210     05  OR-OPERATOR-PIN        PIC X(04).
+000220     05  FILLER                 PIC X(01).
+000230     05  OR-SUPERVISOR-FLAG     PIC X(01).
+000240         88  OR-IS-SUPERVISOR           VALUE 'S'.
+000250         88  OR-IS-NOT-SUPERVISOR       VALUE SPACE.
