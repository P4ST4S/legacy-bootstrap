@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* ACCTREC                                                      *
+000030* ---------------------------------------------------------    *
+000040* MODIFICATION HISTORY                                         *
+000050* 08/09/2026  RLM  Original version - pulled out of             *
+000060*                  DATA-PROGRAM, OPERATIONS, and MAIN-PROGRAM  *
+000070*                  so the account layout is defined once and   *
+000080*                  COPYed everywhere it is needed.             *
+000090*****************************************************************
+000100* Common account-record layout shared by every program that    *
+000110* reads or writes an account's balance.  Callers that need a   *
+000120* second account record in play at once (e.g. to post both     *
+000130* sides of a transfer) may COPY this member REPLACING each     *
+000140* AB- field name by its own prefixed name - REPLACING matches  *
+000150* whole COBOL words, so each field needs its own phrase rather *
+000160* than a single AB- to xx- pattern.                            *
+000170*****************************************************************
+000180     05  AB-ACCOUNT-ID          PIC 9(10).
+000190     05  AB-BALANCE             PIC S9(6)V99.
+000200     05  AB-OD-LIMIT            PIC 9(6)V99.
+000210     05  AB-OVERDRAWN-FLAG      PIC X(01).
+000220         88  AB-IS-OVERDRAWN            VALUE 'O'.
+000230         88  AB-IS-NOT-OVERDRAWN        VALUE SPACE.
