@@ -0,0 +1,34 @@
+000010*****************************************************************
+000020* AUDITREC                                                     *
+000030* ---------------------------------------------------------    *
+000040* MODIFICATION HISTORY                                         *
+000050* 08/09/2026  RLM  Original version - pulled out of OPERATIONS *
+000060*                  so RECONCILE-RUN can read the same audit    *
+000070*                  trail records without redeclaring them.     *
+000075* 08/09/2026  RLM  Added AT-OPERATOR-ID so the operator who    *
+000076*                  keyed a CREDIT/DEBIT/TRANSFER is recorded   *
+000077*                  alongside the posting.                       *
+000080*****************************************************************
+000090* Common audit-trail record layout, written by OPERATIONS for  *
+000100* every CREDIT, DEBIT, or TRANSFER leg it posts, and read back *
+000110* by RECONCILE-RUN when it nets a day's postings per account.  *
+000120*****************************************************************
+000130     05  AT-SEQUENCE-NO         PIC 9(06).
+000140     05  FILLER                 PIC X(01) VALUE SPACE.
+000150     05  AT-TRAN-DATE            PIC 9(08).
+000160     05  FILLER                 PIC X(01) VALUE SPACE.
+000170     05  AT-TRAN-TIME            PIC 9(08).
+000180     05  FILLER                 PIC X(01) VALUE SPACE.
+000190     05  AT-ACCOUNT-ID           PIC 9(10).
+000200     05  FILLER                 PIC X(01) VALUE SPACE.
+000210     05  AT-OPERATION-CODE       PIC X(08).
+000220     05  FILLER                 PIC X(01) VALUE SPACE.
+000230     05  AT-AMOUNT               PIC 9(6)V99.
+000240     05  FILLER                 PIC X(01) VALUE SPACE.
+000250     05  AT-RESULTING-BALANCE    PIC S9(6)V99.
+000260     05  FILLER                 PIC X(01) VALUE SPACE.
+000270     05  AT-OVERDRAWN-FLAG       PIC X(01).
+000280     05  FILLER                 PIC X(01) VALUE SPACE.
+000290     05  AT-SUPERVISOR-ID        PIC X(08).
+000300     05  FILLER                  PIC X(01) VALUE SPACE.
+000310     05  AT-OPERATOR-ID          PIC X(08).
