@@ -0,0 +1,390 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECONCILE-RUN.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 08/09/2026  RLM  Original version.                           *
+000110*****************************************************************
+000120*
+000130*****************************************************************
+000140* RECONCILE-RUN is the nightly reconciliation job.  It nets    *
+000150* today's postings per account off AUDIT-TRAIL-FILE, adds the  *
+000160* net to each account's prior closing balance carried on       *
+000170* PRIOR-BALANCE-FILE, and compares the result to the balance   *
+000180* DATA-PROGRAM actually has on file, writing one line per      *
+000190* account - and flagging any mismatch - to RECON-REPORT-FILE.  *
+000200* A new prior-balance file is written as it goes so tomorrow's *
+000210* run has today's closing balances to reconcile against.       *
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS AT-FILE-STATUS.
+000290
+000300     SELECT OLD-PRIOR-BALANCE-FILE ASSIGN TO "PRIORBAL"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS PB-FILE-STATUS.
+000330
+000340     SELECT NEW-PRIOR-BALANCE-FILE ASSIGN TO "PRIORBLN"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360
+000370     SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  AUDIT-TRAIL-FILE.
+000430 01  AUDIT-TRAIL-RECORD.
+000440     COPY AUDITREC.
+000450
+000460 FD  OLD-PRIOR-BALANCE-FILE.
+000470 01  OLD-PRIOR-BALANCE-RECORD.
+000480     05  PB-ACCOUNT-ID           PIC 9(10).
+000490     05  FILLER                  PIC X(01).
+000500     05  PB-CLOSING-BALANCE      PIC S9(6)V99.
+000510
+000520 FD  NEW-PRIOR-BALANCE-FILE.
+000530 01  NEW-PRIOR-BALANCE-RECORD.
+000540     05  NB-ACCOUNT-ID           PIC 9(10).
+000550     05  FILLER                  PIC X(01).
+000560     05  NB-CLOSING-BALANCE      PIC S9(6)V99.
+000570
+000580 FD  RECON-REPORT-FILE.
+000590 01  RECON-REPORT-LINE           PIC X(80).
+000600
+000610 WORKING-STORAGE SECTION.
+000620 01  AT-FILE-STATUS               PIC X(02) VALUE '00'.
+000630 01  PB-FILE-STATUS               PIC X(02) VALUE '00'.
+000640     88  PB-STATUS-OK                        VALUE '00'.
+000650     88  PB-STATUS-EOF                        VALUE '10'.
+000660
+000670 01  RC-SWITCHES.
+000680     05  RC-AUDIT-EOF-SW          PIC X(01) VALUE 'N'.
+000690         88  RC-AUDIT-EOF                  VALUE 'Y'.
+000700     05  RC-PRIOR-EOF-SW          PIC X(01) VALUE 'N'.
+000710         88  RC-PRIOR-EOF                   VALUE 'Y'.
+000720     05  RC-DATA-EOF-SW           PIC X(01) VALUE 'N'.
+000730         88  RC-DATA-EOF                    VALUE 'Y'.
+000740     05  RC-ENTRY-FOUND-SW        PIC X(01) VALUE 'N'.
+000750         88  RC-ENTRY-FOUND                 VALUE 'Y'.
+000755     05  RC-PRIOR-OPEN-SW         PIC X(01) VALUE 'N'.
+000756         88  RC-PRIOR-IS-OPEN               VALUE 'Y'.
+000760
+000770 01  RC-CONSTANTS.
+000780     05  RC-DEFAULT-PRIOR-BALANCE PIC S9(6)V99 VALUE 1000.00.
+000790
+000800 01  RC-TODAY                     PIC 9(08).
+000810
+000820 01  RC-COUNTERS.
+000830     05  RC-POSTING-COUNT         PIC 9(04) VALUE ZERO COMP.
+000840     05  RC-ACCOUNT-COUNT         PIC 9(06) VALUE ZERO.
+000850     05  RC-MISMATCH-COUNT        PIC 9(06) VALUE ZERO.
+000860
+000870 01  RC-POSTINGS-TABLE.
+000880     05  RC-POSTING-ENTRY OCCURS 500 TIMES
+000890             INDEXED BY RC-POSTING-IDX.
+000900         10  RC-P-ACCOUNT-ID      PIC 9(10).
+000910         10  RC-P-NET-AMOUNT      PIC S9(8)V99.
+000920
+000930 01  RC-FUNCTION-CODE             PIC X(05).
+000940 01  RC-STATUS-CODE               PIC X(03).
+000950
+000960 01  CURRENT-ACCOUNT-RECORD.
+000970     COPY ACCTREC.
+000980
+000990 01  RC-PRIOR-BALANCE             PIC S9(6)V99.
+001000 01  RC-NET-POSTING               PIC S9(8)V99.
+001010 01  RC-EXPECTED-BALANCE          PIC S9(8)V99.
+001020
+001030 01  RC-DETAIL-LINE.
+001040     05  FILLER                   PIC X(05) VALUE SPACES.
+001050     05  RC-D-ACCOUNT-ID          PIC Z(9)9.
+001060     05  FILLER                   PIC X(03) VALUE SPACES.
+001070     05  RC-D-PRIOR               PIC -Z,ZZZ,ZZ9.99.
+001080     05  FILLER                   PIC X(03) VALUE SPACES.
+001090     05  RC-D-NET                 PIC -Z,ZZZ,ZZ9.99.
+001100     05  FILLER                   PIC X(03) VALUE SPACES.
+001110     05  RC-D-EXPECTED            PIC -Z,ZZZ,ZZ9.99.
+001120     05  FILLER                   PIC X(03) VALUE SPACES.
+001130     05  RC-D-ACTUAL              PIC -Z,ZZZ,ZZ9.99.
+001140     05  FILLER                   PIC X(03) VALUE SPACES.
+001150     05  RC-D-RESULT              PIC X(08).
+001160
+001170 PROCEDURE DIVISION.
+001180 0000-MAIN-CONTROL.
+001190     ACCEPT RC-TODAY FROM DATE YYYYMMDD
+001200
+001210     PERFORM 1000-BUILD-POSTINGS-TABLE
+001220
+001230     PERFORM 2000-OPEN-FOR-COMPARE
+001240     PERFORM 3000-COMPARE-ACCOUNT THRU 3000-COMPARE-ACCOUNT-EXIT
+001250         UNTIL RC-DATA-EOF
+001260     PERFORM 4000-CLOSE-FOR-COMPARE
+001270
+001280     DISPLAY 'RECONCILE-RUN: ' RC-ACCOUNT-COUNT
+001290         ' account(s) checked, ' RC-MISMATCH-COUNT
+001300         ' mismatch(es) found.'
+001310     STOP RUN.
+001320
+001330*****************************************************************
+001340* 1000-BUILD-POSTINGS-TABLE reads every entry on the audit     *
+001350* trail dated today and nets the amount posted per account     *
+001360* into RC-POSTINGS-TABLE.  CREDIT and TRANSIN legs add to the  *
+001370* balance; DEBIT and TRANSOUT legs subtract from it; TOTAL     *
+001380* entries do not change a balance and are ignored.             *
+001390*****************************************************************
+001400 1000-BUILD-POSTINGS-TABLE.
+001410     OPEN INPUT AUDIT-TRAIL-FILE
+001420     PERFORM 1010-READ-AUDIT-ENTRY
+001430
+001440     PERFORM 1020-APPLY-ENTRY THRU 1020-APPLY-ENTRY-EXIT
+001450         UNTIL RC-AUDIT-EOF
+001460
+001470     CLOSE AUDIT-TRAIL-FILE.
+001480
+001490 1000-BUILD-POSTINGS-TABLE-EXIT.
+001500     EXIT.
+001510
+001520*****************************************************************
+001530* 1010-READ-AUDIT-ENTRY reads the next audit trail entry.      *
+001540*****************************************************************
+001550 1010-READ-AUDIT-ENTRY.
+001560     READ AUDIT-TRAIL-FILE
+001570         AT END
+001580             SET RC-AUDIT-EOF TO TRUE
+001590     END-READ.
+001600
+001610 1010-READ-AUDIT-ENTRY-EXIT.
+001620     EXIT.
+001630
+001640*****************************************************************
+001650* 1020-APPLY-ENTRY nets today's entry into the postings  *
+001660* table, then reads the next one.                               *
+001670*****************************************************************
+001680 1020-APPLY-ENTRY.
+001690     IF AT-TRAN-DATE = RC-TODAY
+001700         PERFORM 1100-POST-TO-TABLE
+001710     END-IF
+001720
+001730     PERFORM 1010-READ-AUDIT-ENTRY.
+001740
+001750 1020-APPLY-ENTRY-EXIT.
+001760     EXIT.
+001770
+001780*****************************************************************
+001790* 1100-POST-TO-TABLE finds the account's slot in the postings  *
+001800* table (adding a new slot if this is its first entry today)   *
+001810* and nets the signed amount for the entry's operation code    *
+001820* into it.                                                      *
+001830*****************************************************************
+001840 1100-POST-TO-TABLE.
+001850     SET RC-ENTRY-FOUND-SW TO 'N'
+001860     SET RC-POSTING-IDX TO 1
+001870     PERFORM 1110-SEARCH-TABLE THRU 1110-SEARCH-TABLE-EXIT
+001880         UNTIL RC-POSTING-IDX > RC-POSTING-COUNT
+001890             OR RC-ENTRY-FOUND
+001900
+001910     IF NOT RC-ENTRY-FOUND AND RC-POSTING-COUNT >= 500
+001912         DISPLAY 'RECONCILE-RUN: more than 500 accounts '
+001913             'posted today - entries beyond 500 are ignored.'
+001914     ELSE
+001920         IF NOT RC-ENTRY-FOUND
+001930             ADD 1 TO RC-POSTING-COUNT
+001940             SET RC-POSTING-IDX TO RC-POSTING-COUNT
+001950             MOVE AT-ACCOUNT-ID TO
+001952                 RC-P-ACCOUNT-ID (RC-POSTING-IDX)
+001955             MOVE ZERO TO RC-P-NET-AMOUNT (RC-POSTING-IDX)
+001960         END-IF
+001970
+001980         EVALUATE AT-OPERATION-CODE
+001990             WHEN 'CREDIT  '
+002000             WHEN 'TRANSIN '
+002010                 ADD AT-AMOUNT TO
+002012                     RC-P-NET-AMOUNT (RC-POSTING-IDX)
+002020             WHEN 'DEBIT   '
+002030             WHEN 'TRANSOUT'
+002040                 SUBTRACT AT-AMOUNT FROM
+002050                     RC-P-NET-AMOUNT (RC-POSTING-IDX)
+002060             WHEN OTHER
+002070                 CONTINUE
+002080         END-EVALUATE
+002082     END-IF.
+002090
+002100 1100-POST-TO-TABLE-EXIT.
+002110     EXIT.
+002120
+002130*****************************************************************
+002140* 1110-SEARCH-TABLE looks for the entry's account in the       *
+002150* table already built.                                          *
+002160*****************************************************************
+002170 1110-SEARCH-TABLE.
+002180     IF RC-P-ACCOUNT-ID (RC-POSTING-IDX) = AT-ACCOUNT-ID
+002190         SET RC-ENTRY-FOUND-SW TO 'Y'
+002200     ELSE
+002210         SET RC-POSTING-IDX UP BY 1
+002220     END-IF.
+002230
+002240 1110-SEARCH-TABLE-EXIT.
+002250     EXIT.
+002260
+002270*****************************************************************
+002280* 2000-OPEN-FOR-COMPARE opens the old prior-balance file, the  *
+002290* new one being written for tomorrow, and the exception        *
+002300* report, then positions to the first account on DATA-PROGRAM. *
+002310*****************************************************************
+002320 2000-OPEN-FOR-COMPARE.
+002330     OPEN INPUT OLD-PRIOR-BALANCE-FILE
+002340     IF NOT PB-STATUS-OK
+002350         SET RC-PRIOR-EOF TO TRUE
+002355     ELSE
+002356         SET RC-PRIOR-IS-OPEN TO TRUE
+002370         PERFORM 2100-READ-PRIOR-BALANCE
+002380     END-IF
+002390
+002400     OPEN OUTPUT NEW-PRIOR-BALANCE-FILE
+002410     OPEN OUTPUT RECON-REPORT-FILE
+002420
+002430     MOVE 'RECONCILIATION EXCEPTION REPORT' TO RECON-REPORT-LINE
+002440     WRITE RECON-REPORT-LINE
+002450     MOVE '================================' TO
+002460         RECON-REPORT-LINE
+002470     WRITE RECON-REPORT-LINE
+002480     MOVE SPACES TO RECON-REPORT-LINE
+002490     WRITE RECON-REPORT-LINE
+002500
+002510     MOVE 'FIRST' TO RC-FUNCTION-CODE
+002520     CALL 'DATA-PROGRAM' USING RC-FUNCTION-CODE AB-ACCOUNT-ID
+002530         AB-BALANCE RC-STATUS-CODE AB-OD-LIMIT
+002540         AB-OVERDRAWN-FLAG
+002550     END-CALL
+002560     IF RC-STATUS-CODE = 'EOF'
+002570         SET RC-DATA-EOF TO TRUE
+002580     END-IF.
+002590
+002600 2000-OPEN-FOR-COMPARE-EXIT.
+002610     EXIT.
+002620
+002630*****************************************************************
+002640* 2100-READ-PRIOR-BALANCE reads the next record off the prior  *
+002650* closing-balance file carried over from the last run.         *
+002660*****************************************************************
+002670 2100-READ-PRIOR-BALANCE.
+002680     READ OLD-PRIOR-BALANCE-FILE
+002690         AT END
+002700             SET RC-PRIOR-EOF TO TRUE
+002710     END-READ.
+002720
+002730 2100-READ-PRIOR-BALANCE-EXIT.
+002740     EXIT.
+002750
+002760*****************************************************************
+002770* 3000-COMPARE-ACCOUNT reconciles the account just browsed on  *
+002780* DATA-PROGRAM against its prior closing balance plus today's  *
+002790* net postings, writes one report line, carries the account's  *
+002800* closing balance forward to the new prior-balance file, and   *
+002810* browses the next account.                                    *
+002820*****************************************************************
+002830 3000-COMPARE-ACCOUNT.
+002840     IF NOT RC-PRIOR-EOF AND PB-ACCOUNT-ID = AB-ACCOUNT-ID
+002850         MOVE PB-CLOSING-BALANCE TO RC-PRIOR-BALANCE
+002860         PERFORM 2100-READ-PRIOR-BALANCE
+002870     ELSE
+002880         MOVE RC-DEFAULT-PRIOR-BALANCE TO RC-PRIOR-BALANCE
+002890     END-IF
+002900
+002910     PERFORM 3100-LOOK-UP-NET-POSTING
+002920
+002930     COMPUTE RC-EXPECTED-BALANCE =
+002940         RC-PRIOR-BALANCE + RC-NET-POSTING
+002950
+002960     MOVE AB-ACCOUNT-ID TO RC-D-ACCOUNT-ID
+002970     MOVE RC-PRIOR-BALANCE TO RC-D-PRIOR
+002980     MOVE RC-NET-POSTING TO RC-D-NET
+002990     MOVE RC-EXPECTED-BALANCE TO RC-D-EXPECTED
+003000     MOVE AB-BALANCE TO RC-D-ACTUAL
+003010
+003020     IF RC-EXPECTED-BALANCE = AB-BALANCE
+003030         MOVE 'OK' TO RC-D-RESULT
+003040     ELSE
+003050         MOVE 'MISMATCH' TO RC-D-RESULT
+003060         ADD 1 TO RC-MISMATCH-COUNT
+003070     END-IF
+003080
+003090     WRITE RECON-REPORT-LINE FROM RC-DETAIL-LINE
+003100     ADD 1 TO RC-ACCOUNT-COUNT
+003110
+003120     MOVE AB-ACCOUNT-ID TO NB-ACCOUNT-ID
+003130     MOVE AB-BALANCE TO NB-CLOSING-BALANCE
+003140     WRITE NEW-PRIOR-BALANCE-RECORD
+003150
+003160     MOVE 'NEXT ' TO RC-FUNCTION-CODE
+003170     CALL 'DATA-PROGRAM' USING RC-FUNCTION-CODE AB-ACCOUNT-ID
+003180         AB-BALANCE RC-STATUS-CODE AB-OD-LIMIT
+003190         AB-OVERDRAWN-FLAG
+003200     END-CALL
+003210     IF RC-STATUS-CODE = 'EOF'
+003220         SET RC-DATA-EOF TO TRUE
+003230     END-IF.
+003240
+003250 3000-COMPARE-ACCOUNT-EXIT.
+003260     EXIT.
+003270
+003280*****************************************************************
+003290* 3100-LOOK-UP-NET-POSTING finds the current account's total   *
+003300* net postings for the day, or zero if it had none.            *
+003310*****************************************************************
+003320 3100-LOOK-UP-NET-POSTING.
+003330     MOVE ZERO TO RC-NET-POSTING
+003340     SET RC-ENTRY-FOUND-SW TO 'N'
+003350     SET RC-POSTING-IDX TO 1
+003360     PERFORM 3110-SEARCH-NET-POSTING
+003370         THRU 3110-SEARCH-NET-POSTING-EXIT
+003380         UNTIL RC-POSTING-IDX > RC-POSTING-COUNT
+003390             OR RC-ENTRY-FOUND
+003400
+003410     IF RC-ENTRY-FOUND
+003420         MOVE RC-P-NET-AMOUNT (RC-POSTING-IDX) TO RC-NET-POSTING
+003430     END-IF.
+003440
+003450 3100-LOOK-UP-NET-POSTING-EXIT.
+003460     EXIT.
+003470
+003480*****************************************************************
+003490* 3110-SEARCH-NET-POSTING looks for the current account in the *
+003500* postings table built from today's audit trail.                *
+003510*****************************************************************
+003520 3110-SEARCH-NET-POSTING.
+003530     IF RC-P-ACCOUNT-ID (RC-POSTING-IDX) = AB-ACCOUNT-ID
+003540         SET RC-ENTRY-FOUND-SW TO 'Y'
+003550     ELSE
+003560         SET RC-POSTING-IDX UP BY 1
+003570     END-IF.
+003580
+003590 3110-SEARCH-NET-POSTING-EXIT.
+003600     EXIT.
+003610
+003620*****************************************************************
+003630* 4000-CLOSE-FOR-COMPARE closes every file opened for the      *
+003640* compare pass and tells DATA-PROGRAM to close its own file.   *
+003650*****************************************************************
+003660 4000-CLOSE-FOR-COMPARE.
+003670     IF RC-PRIOR-IS-OPEN
+003680         CLOSE OLD-PRIOR-BALANCE-FILE
+003685         SET RC-PRIOR-OPEN-SW TO 'N'
+003690     END-IF
+003700     CLOSE NEW-PRIOR-BALANCE-FILE
+003710     CLOSE RECON-REPORT-FILE
+003720
+003730     MOVE 'CLOSE' TO RC-FUNCTION-CODE
+003740     CALL 'DATA-PROGRAM' USING RC-FUNCTION-CODE AB-ACCOUNT-ID
+003750         AB-BALANCE
+003760     END-CALL.
+003770
+003780 4000-CLOSE-FOR-COMPARE-EXIT.
+003790     EXIT.
