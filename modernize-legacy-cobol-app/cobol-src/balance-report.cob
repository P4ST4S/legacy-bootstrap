@@ -0,0 +1,165 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BALANCE-REPORT.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 08/09/2026  RLM  Original version.                           *
+000110* 08/09/2026  RLM  Balance is now signed and the detail line   *
+000120*                  flags an overdrawn account, since a debit   *
+000130*                  can now leave the balance negative.         *
+000140* 08/09/2026  RLM  Account/balance/overdraft fields now come   *
+000150*                  from the shared ACCTREC copybook instead of *
+000160*                  separate WORKING-STORAGE items.             *
+000170*****************************************************************
+000180*
+000190*****************************************************************
+000200* BALANCE-REPORT walks every account on DATA-PROGRAM's balance *
+000210* file, using the FIRST/NEXT browse functions, and prints a    *
+000220* formatted daily balance listing with a grand total so branch *
+000230* management has a closing report without querying the system  *
+000240* by hand.                                                     *
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT BALANCE-REPORT-FILE ASSIGN TO "BALRPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  BALANCE-REPORT-FILE.
+000350 01  BALANCE-REPORT-LINE         PIC X(80).
+000360
+000370 WORKING-STORAGE SECTION.
+000380 01  BR-SWITCHES.
+000390     05  BR-END-OF-FILE-SW        PIC X(01) VALUE 'N'.
+000400         88  BR-END-OF-FILE                VALUE 'Y'.
+000410
+000420 01  BR-COUNTERS.
+000430     05  BR-ACCOUNT-COUNT         PIC 9(06) VALUE ZERO.
+000440     05  BR-GRAND-TOTAL           PIC S9(08)V99 VALUE ZERO.
+000450
+000460 01  BR-FUNCTION-CODE             PIC X(05).
+000470
+000480 01  CURRENT-ACCOUNT-RECORD.
+000490     COPY ACCTREC.
+000500
+000510 01  BR-STATUS-CODE               PIC X(03).
+000520
+000530 01  BR-DETAIL-LINE.
+000540     05  FILLER                   PIC X(05) VALUE SPACES.
+000550     05  BR-D-ACCOUNT-ID          PIC Z(9)9.
+000560     05  FILLER                   PIC X(05) VALUE SPACES.
+000570     05  BR-D-BALANCE             PIC -Z,ZZZ,ZZ9.99.
+000580     05  FILLER                   PIC X(05) VALUE SPACES.
+000590     05  BR-D-OVERDRAWN           PIC X(09).
+000600
+000610 01  BR-TOTAL-LINE.
+000620     05  FILLER                   PIC X(14) VALUE
+000630         'GRAND TOTAL:  '.
+000640     05  BR-T-TOTAL               PIC -Z,ZZZ,ZZ9.99.
+000650
+000660 PROCEDURE DIVISION.
+000670 0000-MAIN-CONTROL.
+000680     PERFORM 1000-OPEN-REPORT-FILE
+000690     PERFORM 2000-WRITE-REPORT-HEADING
+000700
+000710     MOVE 'FIRST' TO BR-FUNCTION-CODE
+000720     CALL 'DATA-PROGRAM' USING BR-FUNCTION-CODE AB-ACCOUNT-ID
+000730         AB-BALANCE BR-STATUS-CODE AB-OD-LIMIT
+000740         AB-OVERDRAWN-FLAG
+000750     END-CALL
+000760
+000770     PERFORM 3000-PRINT-ACCOUNT THRU 3000-PRINT-ACCOUNT-EXIT
+000780         UNTIL BR-END-OF-FILE
+000790
+000800     PERFORM 4000-WRITE-GRAND-TOTAL
+000810     PERFORM 5000-CLOSE-REPORT-FILE
+000820
+000830     DISPLAY 'BALANCE-REPORT: ' BR-ACCOUNT-COUNT
+000840         ' account(s) reported.'
+000850     STOP RUN.
+000860
+000870*****************************************************************
+000880* 1000-OPEN-REPORT-FILE opens the daily balance listing.       *
+000890*****************************************************************
+000900 1000-OPEN-REPORT-FILE.
+000910     OPEN OUTPUT BALANCE-REPORT-FILE.
+000920
+000930 1000-OPEN-REPORT-FILE-EXIT.
+000940     EXIT.
+000950
+000960*****************************************************************
+000970* 2000-WRITE-REPORT-HEADING prints the report title lines.     *
+000980*****************************************************************
+000990 2000-WRITE-REPORT-HEADING.
+001000     MOVE 'DAILY ACCOUNT BALANCE REPORT' TO BALANCE-REPORT-LINE
+001010     WRITE BALANCE-REPORT-LINE
+001020     MOVE '=============================' TO
+001030         BALANCE-REPORT-LINE
+001040     WRITE BALANCE-REPORT-LINE
+001050     MOVE SPACES TO BALANCE-REPORT-LINE
+001060     WRITE BALANCE-REPORT-LINE.
+001070
+001080 2000-WRITE-REPORT-HEADING-EXIT.
+001090     EXIT.
+001100
+001110*****************************************************************
+001120* 3000-PRINT-ACCOUNT prints one detail line for the account    *
+001130* just browsed - marking it OVERDRAWN when applicable - adds   *
+001140* it to the grand total, and browses the next account on file. *
+001150*****************************************************************
+001160 3000-PRINT-ACCOUNT.
+001170     IF BR-STATUS-CODE = 'EOF'
+001180         SET BR-END-OF-FILE TO TRUE
+001190     ELSE
+001200         MOVE AB-ACCOUNT-ID TO BR-D-ACCOUNT-ID
+001210         MOVE AB-BALANCE TO BR-D-BALANCE
+001220         IF AB-IS-OVERDRAWN
+001230             MOVE 'OVERDRAWN' TO BR-D-OVERDRAWN
+001240         ELSE
+001250             MOVE SPACES TO BR-D-OVERDRAWN
+001260         END-IF
+001270         WRITE BALANCE-REPORT-LINE FROM BR-DETAIL-LINE
+001280         ADD 1 TO BR-ACCOUNT-COUNT
+001290         ADD AB-BALANCE TO BR-GRAND-TOTAL
+001300
+001310         MOVE 'NEXT ' TO BR-FUNCTION-CODE
+001320         CALL 'DATA-PROGRAM' USING BR-FUNCTION-CODE
+001330             AB-ACCOUNT-ID AB-BALANCE BR-STATUS-CODE
+001340             AB-OD-LIMIT AB-OVERDRAWN-FLAG
+001350         END-CALL
+001360     END-IF.
+001370
+001380 3000-PRINT-ACCOUNT-EXIT.
+001390     EXIT.
+001400
+001410*****************************************************************
+001420* 4000-WRITE-GRAND-TOTAL prints the grand total line.          *
+001430*****************************************************************
+001440 4000-WRITE-GRAND-TOTAL.
+001450     MOVE SPACES TO BALANCE-REPORT-LINE
+001460     WRITE BALANCE-REPORT-LINE
+001470     MOVE BR-GRAND-TOTAL TO BR-T-TOTAL
+001480     WRITE BALANCE-REPORT-LINE FROM BR-TOTAL-LINE.
+001490
+001500 4000-WRITE-GRAND-TOTAL-EXIT.
+001510     EXIT.
+001520
+001530*****************************************************************
+001540* 5000-CLOSE-REPORT-FILE closes the daily balance listing and  *
+001545* tells DATA-PROGRAM to close its own file.                    *
+001550*****************************************************************
+001560 5000-CLOSE-REPORT-FILE.
+001562     MOVE 'CLOSE' TO BR-FUNCTION-CODE
+001564     CALL 'DATA-PROGRAM' USING BR-FUNCTION-CODE AB-ACCOUNT-ID
+001566         AB-BALANCE
+001568     END-CALL
+001570     CLOSE BALANCE-REPORT-FILE.
+001580
+001590 5000-CLOSE-REPORT-FILE-EXIT.
+001600     EXIT.
