@@ -0,0 +1,95 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INTEREST-ACCRUAL.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 08/09/2026  RLM  Original version.                           *
+000105* 08/09/2026  RLM  Operation code widened to X(08) to match    *
+000106*                  OPERATIONS' widened parameter.               *
+000110*****************************************************************
+000120*
+000130*****************************************************************
+000140* INTEREST-ACCRUAL is run at month end.  It walks every account *
+000150* on DATA-PROGRAM's balance file using the FIRST/NEXT browse    *
+000160* functions, applies the posted monthly interest rate to each   *
+000170* account with a positive balance, and posts the interest       *
+000180* earned as a CREDIT through OPERATIONS - which leaves its own  *
+000190* audit trail entry - so interest does not have to be           *
+000200* calculated and keyed by hand for every account.               *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  IA-SWITCHES.
+000260     05  IA-END-OF-FILE-SW        PIC X(01) VALUE 'N'.
+000270         88  IA-END-OF-FILE                VALUE 'Y'.
+000280
+000290 01  IA-COUNTERS.
+000300     05  IA-ACCOUNT-COUNT         PIC 9(06) VALUE ZERO.
+000310
+000320 01  IA-CONSTANTS.
+000330     05  IA-MONTHLY-RATE          PIC 9V9(4) VALUE 0.0025.
+000340
+000350 01  IA-FUNCTION-CODE             PIC X(05).
+000360 01  IA-STATUS-CODE               PIC X(03).
+000370 01  IA-OPERATION-CODE            PIC X(08) VALUE 'CREDIT  '.
+000380 01  IA-INTEREST-AMOUNT           PIC S9(6)V99.
+000385 01  IA-DUMMY-FUNCTION            PIC X(05).
+000390
+000400 01  CURRENT-ACCOUNT-RECORD.
+000410     COPY ACCTREC.
+000420
+000430 PROCEDURE DIVISION.
+000440 0000-MAIN-CONTROL.
+000450     MOVE 'FIRST' TO IA-FUNCTION-CODE
+000460     CALL 'DATA-PROGRAM' USING IA-FUNCTION-CODE AB-ACCOUNT-ID
+000470         AB-BALANCE IA-STATUS-CODE AB-OD-LIMIT
+000480         AB-OVERDRAWN-FLAG
+000490     END-CALL
+000500
+000510     PERFORM 3000-ACCRUE-INTEREST THRU 3000-ACCRUE-INTEREST-EXIT
+000520         UNTIL IA-END-OF-FILE
+000530
+000535     MOVE 'CLOSE' TO IA-DUMMY-FUNCTION
+000536     CALL 'DATA-PROGRAM' USING IA-DUMMY-FUNCTION
+000537         AB-ACCOUNT-ID AB-BALANCE
+000538     END-CALL
+000539
+000540     DISPLAY 'INTEREST-ACCRUAL: ' IA-ACCOUNT-COUNT
+000550         ' account(s) credited with interest.'
+000560     STOP RUN.
+000570
+000580*****************************************************************
+000590* 3000-ACCRUE-INTEREST computes and posts the interest due on   *
+000600* the account just browsed, then browses the next account on    *
+000610* file.  Overdrawn and zero-balance accounts earn no interest.  *
+000620*****************************************************************
+000630 3000-ACCRUE-INTEREST.
+000640     IF IA-STATUS-CODE = 'EOF'
+000650         SET IA-END-OF-FILE TO TRUE
+000660     ELSE
+000670         IF AB-BALANCE > ZERO
+000680             COMPUTE IA-INTEREST-AMOUNT ROUNDED =
+000690                 AB-BALANCE * IA-MONTHLY-RATE
+000700             IF IA-INTEREST-AMOUNT > ZERO
+000710                 CALL 'OPERATIONS' USING AB-ACCOUNT-ID
+000720                     IA-OPERATION-CODE IA-INTEREST-AMOUNT
+000730                     AB-BALANCE
+000740                 END-CALL
+000750                 ADD 1 TO IA-ACCOUNT-COUNT
+000760             END-IF
+000770         END-IF
+000780
+000790         MOVE 'NEXT ' TO IA-FUNCTION-CODE
+000800         CALL 'DATA-PROGRAM' USING IA-FUNCTION-CODE
+000810             AB-ACCOUNT-ID AB-BALANCE IA-STATUS-CODE
+000820             AB-OD-LIMIT AB-OVERDRAWN-FLAG
+000830         END-CALL
+000840     END-IF.
+000850
+000860 3000-ACCRUE-INTEREST-EXIT.
+000870     EXIT.
