@@ -0,0 +1,140 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BALANCE-EXPORT.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 08/09/2026  RLM  Original version.                           *
+000110*****************************************************************
+000120*
+000130*****************************************************************
+000140* BALANCE-EXPORT walks every account on DATA-PROGRAM's balance  *
+000150* file, using the same FIRST/NEXT browse functions BALANCE-      *
+000160* REPORT and INTEREST-ACCRUAL already use, and writes one       *
+000170* comma-delimited line per account to BALANCE-EXPORT-FILE so    *
+000180* reconciliation and reporting tools outside this system can    *
+000190* pick up current balances without reading DATA-PROGRAM's        *
+000200* native file directly.                                          *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT BALANCE-EXPORT-FILE ASSIGN TO "BALEXPT"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  BALANCE-EXPORT-FILE.
+000310 01  BALANCE-EXPORT-LINE          PIC X(80).
+000320
+000330 WORKING-STORAGE SECTION.
+000340 01  EX-SWITCHES.
+000350     05  EX-END-OF-FILE-SW        PIC X(01) VALUE 'N'.
+000360         88  EX-END-OF-FILE                VALUE 'Y'.
+000370
+000380 01  EX-COUNTERS.
+000390     05  EX-ACCOUNT-COUNT         PIC 9(06) VALUE ZERO.
+000400
+000410 01  EX-FUNCTION-CODE             PIC X(05).
+000420
+000430 01  CURRENT-ACCOUNT-RECORD.
+000440     COPY ACCTREC.
+000450
+000460 01  EX-STATUS-CODE               PIC X(03).
+000470
+000480 01  EX-DETAIL-LINE.
+000490     05  EX-D-ACCOUNT-ID          PIC 9(10).
+000500     05  FILLER                   PIC X(01) VALUE ','.
+000510     05  EX-D-BALANCE             PIC -9(6).99.
+000520     05  FILLER                   PIC X(01) VALUE ','.
+000530     05  EX-D-OD-LIMIT            PIC 9(6).99.
+000540     05  FILLER                   PIC X(01) VALUE ','.
+000550     05  EX-D-OVERDRAWN           PIC X(01).
+000560
+000570 PROCEDURE DIVISION.
+000580 0000-MAIN-CONTROL.
+000590     PERFORM 1000-OPEN-EXPORT-FILE
+000600     PERFORM 2000-WRITE-EXPORT-HEADING
+000610
+000620     MOVE 'FIRST' TO EX-FUNCTION-CODE
+000630     CALL 'DATA-PROGRAM' USING EX-FUNCTION-CODE AB-ACCOUNT-ID
+000640         AB-BALANCE EX-STATUS-CODE AB-OD-LIMIT
+000650         AB-OVERDRAWN-FLAG
+000660     END-CALL
+000670
+000680     PERFORM 3000-EXPORT-ACCOUNT THRU 3000-EXPORT-ACCOUNT-EXIT
+000690         UNTIL EX-END-OF-FILE
+000700
+000710     PERFORM 4000-CLOSE-EXPORT-FILE
+000720
+000730     DISPLAY 'BALANCE-EXPORT: ' EX-ACCOUNT-COUNT
+000740         ' account(s) exported.'
+000750     STOP RUN.
+000760
+000770*****************************************************************
+000780* 1000-OPEN-EXPORT-FILE opens the delimited export file.        *
+000790*****************************************************************
+000800 1000-OPEN-EXPORT-FILE.
+000810     OPEN OUTPUT BALANCE-EXPORT-FILE.
+000820
+000830 1000-OPEN-EXPORT-FILE-EXIT.
+000840     EXIT.
+000850
+000860*****************************************************************
+000870* 2000-WRITE-EXPORT-HEADING writes the column-name header line  *
+000880* so a downstream tool can pick up the file self-describing.    *
+000890*****************************************************************
+000900 2000-WRITE-EXPORT-HEADING.
+000910     MOVE 'ACCOUNT-ID,BALANCE,OD-LIMIT,OVERDRAWN' TO
+000920         BALANCE-EXPORT-LINE
+000930     WRITE BALANCE-EXPORT-LINE.
+000940
+000950 2000-WRITE-EXPORT-HEADING-EXIT.
+000960     EXIT.
+000970
+000980*****************************************************************
+000990* 3000-EXPORT-ACCOUNT writes one delimited detail line for the  *
+001000* account just browsed, then browses the next account on file.  *
+001010*****************************************************************
+001020 3000-EXPORT-ACCOUNT.
+001030     IF EX-STATUS-CODE = 'EOF'
+001040         SET EX-END-OF-FILE TO TRUE
+001050     ELSE
+001060         MOVE AB-ACCOUNT-ID TO EX-D-ACCOUNT-ID
+001070         MOVE AB-BALANCE TO EX-D-BALANCE
+001080         MOVE AB-OD-LIMIT TO EX-D-OD-LIMIT
+001090         IF AB-IS-OVERDRAWN
+001100             MOVE 'Y' TO EX-D-OVERDRAWN
+001110         ELSE
+001120             MOVE 'N' TO EX-D-OVERDRAWN
+001130         END-IF
+001140         MOVE EX-DETAIL-LINE TO BALANCE-EXPORT-LINE
+001150         WRITE BALANCE-EXPORT-LINE
+001160         ADD 1 TO EX-ACCOUNT-COUNT
+001170
+001180         MOVE 'NEXT ' TO EX-FUNCTION-CODE
+001190         CALL 'DATA-PROGRAM' USING EX-FUNCTION-CODE
+001200             AB-ACCOUNT-ID AB-BALANCE EX-STATUS-CODE
+001210             AB-OD-LIMIT AB-OVERDRAWN-FLAG
+001220         END-CALL
+001230     END-IF.
+001240
+001250 3000-EXPORT-ACCOUNT-EXIT.
+001260     EXIT.
+001270
+001280*****************************************************************
+001290* 4000-CLOSE-EXPORT-FILE closes the delimited export file and    *
+001295* tells DATA-PROGRAM to close its own file.                      *
+001300*****************************************************************
+001310 4000-CLOSE-EXPORT-FILE.
+001312     MOVE 'CLOSE' TO EX-FUNCTION-CODE
+001314     CALL 'DATA-PROGRAM' USING EX-FUNCTION-CODE AB-ACCOUNT-ID
+001316         AB-BALANCE
+001318     END-CALL
+001320     CLOSE BALANCE-EXPORT-FILE.
+001330
+001340 4000-CLOSE-EXPORT-FILE-EXIT.
+001350     EXIT.
