@@ -0,0 +1,376 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MAIN-PROGRAM.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 09/02/2025.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 09/02/2025  RLM  Original version.                           *
+000110* 08/09/2026  RLM  Closes DATA-PROGRAM's balance file on exit  *
+000120*                  so the balance persists to the next run.    *
+000130* 08/09/2026  RLM  Prompts for the account number to work with *
+000140*                  before showing the menu, and passes it on   *
+000150*                  to OPERATIONS.                              *
+000160* 08/09/2026  RLM  Amount is now signed so OPERATIONS' amount  *
+000170*                  validation can reject a negative entry.     *
+000180* 08/09/2026  RLM  Balance is now signed since an overdraft    *
+000190*                  debit can leave it negative.                *
+000200* 08/09/2026  RLM  Account number and balance now come from    *
+000210*                  the shared ACCTREC copybook instead of      *
+000220*                  separate WORKING-STORAGE items.             *
+000230* 08/09/2026  RLM  A debit over the large-debit limit now      *
+000240*                  prompts for a supervisor ID before it is    *
+000250*                  passed on to OPERATIONS for posting.        *
+000260* 08/09/2026  RLM  Added a Transfer choice that debits this    *
+000270*                  account and credits another one in a       *
+000280*                  single OPERATIONS call. Operation code      *
+000290*                  widened to X(08) to hold TRANSFER.          *
+000300* 08/09/2026  RLM  Credit, Debit, and Transfer now require the *
+000310*                  operator to key an ID and PIN validated     *
+000320*                  against OPERATOR-FILE before OPERATIONS is  *
+000330*                  called; the operator ID is passed on so it  *
+000340*                  is recorded on the audit trail entry.       *
+000345* 08/09/2026  RLM  Added a menu choice to set an account's      *
+000346*                  overdraft limit through OPERATIONS' new SETOD *
+000347*                  operation, always under supervisor            *
+000348*                  authorization.                                *
+000350*****************************************************************
+000360*
+000370*****************************************************************
+000380* MAIN-PROGRAM drives the Account Management System menu.      *
+000390* It reads the account number and operator's choice, collects  *
+000400* an amount for a credit, debit, or transfer, validates the    *
+000410* operator's ID and PIN for any posting, and calls OPERATIONS   *
+000420* to carry it out against that account.                        *
+000430*****************************************************************
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT OPERATOR-FILE ASSIGN TO "OPERPIN"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS MP-OPERATOR-FILE-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  OPERATOR-FILE.
+000540 01  OPERATOR-FILE-RECORD.
+000545     COPY OPERREC.
+000580
+000590 WORKING-STORAGE SECTION.
+000600 01  MP-SWITCHES.
+000610     05  MP-CONTINUE-FLAG        PIC X(03) VALUE 'YES'.
+000620         88  MP-KEEP-RUNNING              VALUE 'YES'.
+000630         88  MP-STOP-RUNNING               VALUE 'NO '.
+000640     05  MP-OPERATOR-EOF-SW      PIC X(01) VALUE 'N'.
+000650         88  MP-OPERATOR-EOF               VALUE 'Y'.
+000660     05  MP-OPERATOR-VALID-SW    PIC X(01) VALUE 'N'.
+000670         88  MP-OPERATOR-IS-VALID          VALUE 'Y'.
+000680         88  MP-OPERATOR-IS-INVALID        VALUE 'N'.
+000690
+000700 01  CURRENT-ACCOUNT-RECORD.
+000710     COPY ACCTREC.
+000720
+000730 01  MP-USER-CHOICE               PIC 9 VALUE 0.
+000740 01  MP-OPERATION-CODE            PIC X(08).
+000750 01  MP-AMOUNT                    PIC S9(6)V99 VALUE ZERO.
+000760 01  MP-SUPERVISOR-ID             PIC X(08) VALUE SPACES.
+000770 01  MP-TO-ACCOUNT-ID             PIC 9(10) VALUE ZERO.
+000780 01  MP-DUMMY-FUNCTION            PIC X(05).
+000790 01  MP-OPERATOR-FILE-STATUS      PIC X(02) VALUE '00'.
+000800
+000810 01  MP-CONSTANTS.
+000820     05  MP-LARGE-DEBIT-LIMIT     PIC 9(6)V99 VALUE 10000.00.
+000830
+000840 01  MP-OPERATOR-TABLE.
+000850     05  MP-OPERATOR-ENTRY OCCURS 50 TIMES
+000860             INDEXED BY MP-OPERATOR-IDX.
+000870         10  MP-TABLE-OPERATOR-ID    PIC X(08).
+000880         10  MP-TABLE-OPERATOR-PIN   PIC X(04).
+000890 01  MP-OPERATOR-COUNT            PIC 9(03) VALUE ZERO.
+000900 01  MP-OPERATOR-ID               PIC X(08) VALUE SPACES.
+000910 01  MP-OPERATOR-PIN              PIC X(04) VALUE SPACES.
+000920
+000930 PROCEDURE DIVISION.
+000940 0000-MAIN-CONTROL.
+000950     PERFORM 0050-ACCEPT-ACCOUNT-ID
+000960     PERFORM 0060-LOAD-OPERATOR-TABLE
+000970
+000980     PERFORM 0100-MENU-LOOP THRU 0100-MENU-LOOP-EXIT
+000990         UNTIL MP-STOP-RUNNING
+001000
+001010     MOVE 'CLOSE' TO MP-DUMMY-FUNCTION
+001020     CALL 'DATA-PROGRAM' USING MP-DUMMY-FUNCTION AB-ACCOUNT-ID
+001030         AB-BALANCE
+001040     END-CALL
+001050
+001060     DISPLAY 'Exiting the program. Goodbye!'
+001070     STOP RUN.
+001080
+001090*****************************************************************
+001100* 0050-ACCEPT-ACCOUNT-ID reads the account number the operator *
+001110* wants to work with for this session.                         *
+001120*****************************************************************
+001130 0050-ACCEPT-ACCOUNT-ID.
+001140     DISPLAY 'Enter account number: '
+001150     ACCEPT AB-ACCOUNT-ID.
+001160
+001170 0050-ACCEPT-ACCOUNT-ID-EXIT.
+001180     EXIT.
+001190
+001200*****************************************************************
+001210* 0060-LOAD-OPERATOR-TABLE reads OPERATOR-FILE into memory once *
+001220* at startup so 0800-VALIDATE-OPERATOR can look up an operator  *
+001230* ID and PIN without reopening the file on every posting.       *
+001240*****************************************************************
+001250 0060-LOAD-OPERATOR-TABLE.
+001260     OPEN INPUT OPERATOR-FILE
+001270     IF MP-OPERATOR-FILE-STATUS = '00'
+001280         PERFORM 0070-READ-OPERATOR-RECORD THRU
+001290             0070-READ-OPERATOR-RECORD-EXIT
+001300             UNTIL MP-OPERATOR-EOF
+001310         CLOSE OPERATOR-FILE
+001320     ELSE
+001330         DISPLAY 'MAIN-PROGRAM: OPERATOR-FILE not available - '
+001340             'credential validation will reject every operator.'
+001350     END-IF.
+001360
+001370 0060-LOAD-OPERATOR-TABLE-EXIT.
+001380     EXIT.
+001390
+001400*****************************************************************
+001410* 0070-READ-OPERATOR-RECORD reads one OPERATOR-FILE record into *
+001420* the next free slot of MP-OPERATOR-TABLE.                      *
+001430*****************************************************************
+001440 0070-READ-OPERATOR-RECORD.
+001450     READ OPERATOR-FILE
+001460         AT END
+001470             SET MP-OPERATOR-EOF TO TRUE
+001480         NOT AT END
+001489             IF MP-OPERATOR-COUNT >= 50
+001490                 DISPLAY 'MAIN-PROGRAM: OPERATOR-FILE has more '
+001491                     'than 50 entries - entries beyond 50 are '
+001492                     'ignored.'
+001493                 SET MP-OPERATOR-EOF TO TRUE
+001494             ELSE
+001495                 ADD 1 TO MP-OPERATOR-COUNT
+001496                 SET MP-OPERATOR-IDX TO MP-OPERATOR-COUNT
+001497                 MOVE OR-OPERATOR-ID
+001498                     TO MP-TABLE-OPERATOR-ID (MP-OPERATOR-IDX)
+001499                 MOVE OR-OPERATOR-PIN
+001500                     TO MP-TABLE-OPERATOR-PIN (MP-OPERATOR-IDX)
+001501             END-IF
+001550     END-READ.
+001560
+001570 0070-READ-OPERATOR-RECORD-EXIT.
+001580     EXIT.
+001590
+001600*****************************************************************
+001610* 0100-MENU-LOOP is performed once per menu selection until    *
+001620* the operator chooses to exit.                                 *
+001630*****************************************************************
+001640 0100-MENU-LOOP.
+001650     PERFORM 0200-DISPLAY-MENU
+001660     PERFORM 0300-ACCEPT-CHOICE
+001670     PERFORM 0400-PROCESS-CHOICE.
+001680
+001690 0100-MENU-LOOP-EXIT.
+001700     EXIT.
+001710
+001720*****************************************************************
+001730* 0200-DISPLAY-MENU shows the menu choices.                     *
+001740*****************************************************************
+001750 0200-DISPLAY-MENU.
+001760     DISPLAY '--------------------------------'
+001770     DISPLAY 'Account Management System'
+001780     DISPLAY 'Account: ' AB-ACCOUNT-ID
+001790     DISPLAY '1. View Balance'
+001800     DISPLAY '2. Credit Account'
+001810     DISPLAY '3. Debit Account'
+001820     DISPLAY '4. Exit'
+001830     DISPLAY '5. Transfer to Another Account'
+001835     DISPLAY '6. Set Overdraft Limit'
+001840     DISPLAY '--------------------------------'.
+001850
+001860 0200-DISPLAY-MENU-EXIT.
+001870     EXIT.
+001880
+001890*****************************************************************
+001900* 0300-ACCEPT-CHOICE reads the operator's menu selection.       *
+001910*****************************************************************
+001920 0300-ACCEPT-CHOICE.
+001930     DISPLAY 'Enter your choice (1-6): '
+001940     ACCEPT MP-USER-CHOICE.
+001950
+001960 0300-ACCEPT-CHOICE-EXIT.
+001970     EXIT.
+001980
+001990*****************************************************************
+002000* 0400-PROCESS-CHOICE dispatches the selected menu option.      *
+002010* Credit, Debit, and Transfer each require the operator to pass *
+002020* credential validation before OPERATIONS is called.            *
+002030*****************************************************************
+002040 0400-PROCESS-CHOICE.
+002050     MOVE SPACES TO MP-SUPERVISOR-ID
+002060     EVALUATE MP-USER-CHOICE
+002070         WHEN 1
+002080             MOVE 'TOTAL   ' TO MP-OPERATION-CODE
+002090             MOVE ZERO TO MP-AMOUNT
+002100             PERFORM 0600-CALL-OPERATIONS
+002110         WHEN 2
+002120             PERFORM 0800-VALIDATE-OPERATOR
+002130             IF MP-OPERATOR-IS-VALID
+002140                 MOVE 'CREDIT  ' TO MP-OPERATION-CODE
+002150                 PERFORM 0500-ACCEPT-AMOUNT
+002160                 PERFORM 0600-CALL-OPERATIONS
+002170             END-IF
+002180         WHEN 3
+002190             PERFORM 0800-VALIDATE-OPERATOR
+002200             IF MP-OPERATOR-IS-VALID
+002210                 MOVE 'DEBIT   ' TO MP-OPERATION-CODE
+002220                 PERFORM 0500-ACCEPT-AMOUNT
+002230                 IF MP-AMOUNT > MP-LARGE-DEBIT-LIMIT
+002240                     PERFORM 0550-ACCEPT-SUPERVISOR-ID
+002250                 END-IF
+002260                 PERFORM 0600-CALL-OPERATIONS
+002270             END-IF
+002280         WHEN 4
+002290             MOVE 'NO ' TO MP-CONTINUE-FLAG
+002300         WHEN 5
+002310             PERFORM 0800-VALIDATE-OPERATOR
+002320             IF MP-OPERATOR-IS-VALID
+002330                 MOVE 'TRANSFER' TO MP-OPERATION-CODE
+002340                 PERFORM 0700-ACCEPT-TO-ACCOUNT-ID
+002350                 PERFORM 0500-ACCEPT-AMOUNT
+002360                 IF MP-AMOUNT > MP-LARGE-DEBIT-LIMIT
+002370                     PERFORM 0550-ACCEPT-SUPERVISOR-ID
+002380                 END-IF
+002390                 PERFORM 0600-CALL-OPERATIONS
+002400             END-IF
+002402         WHEN 6
+002403             PERFORM 0800-VALIDATE-OPERATOR
+002404             IF MP-OPERATOR-IS-VALID
+002405                 MOVE 'SETOD   ' TO MP-OPERATION-CODE
+002406                 PERFORM 0900-ACCEPT-OD-LIMIT
+002407                 PERFORM 0550-ACCEPT-SUPERVISOR-ID
+002408                 PERFORM 0600-CALL-OPERATIONS
+002409             END-IF
+002410         WHEN OTHER
+002420             DISPLAY 'Invalid choice, please select 1-6.'
+002430     END-EVALUATE.
+002440
+002450 0400-PROCESS-CHOICE-EXIT.
+002460     EXIT.
+002470
+002480*****************************************************************
+002490* 0500-ACCEPT-AMOUNT reads the amount to credit, debit, or      *
+002500* transfer.                                                      *
+002510*****************************************************************
+002520 0500-ACCEPT-AMOUNT.
+002530     DISPLAY 'Enter amount: '
+002540     ACCEPT MP-AMOUNT.
+002550
+002560 0500-ACCEPT-AMOUNT-EXIT.
+002570     EXIT.
+002580
+002590*****************************************************************
+002600* 0550-ACCEPT-SUPERVISOR-ID reads the supervisor ID required   *
+002610* for a debit or transfer over the large-debit limit, matching *
+002620* the dual control our branch procedures already require       *
+002630* manually.                                                      *
+002640*****************************************************************
+002650 0550-ACCEPT-SUPERVISOR-ID.
+002660     DISPLAY 'This transaction requires supervisor authorization.'
+002670     DISPLAY 'Enter supervisor ID: '
+002680     ACCEPT MP-SUPERVISOR-ID.
+002690
+002700 0550-ACCEPT-SUPERVISOR-ID-EXIT.
+002710     EXIT.
+002720
+002730*****************************************************************
+002740* 0700-ACCEPT-TO-ACCOUNT-ID reads the destination account       *
+002750* number for a transfer.                                        *
+002760*****************************************************************
+002770 0700-ACCEPT-TO-ACCOUNT-ID.
+002780     DISPLAY 'Enter destination account number: '
+002790     ACCEPT MP-TO-ACCOUNT-ID.
+002800
+002810 0700-ACCEPT-TO-ACCOUNT-ID-EXIT.
+002820     EXIT.
+002830
+002832*****************************************************************
+002834* 0900-ACCEPT-OD-LIMIT reads the new overdraft limit to set for  *
+002836* the account.  Supervisor authorization is always required, so *
+002838* the caller also performs 0550-ACCEPT-SUPERVISOR-ID for this   *
+002839* choice regardless of the amount entered here.                 *
+002840*****************************************************************
+002841 0900-ACCEPT-OD-LIMIT.
+002842     DISPLAY 'Enter new overdraft limit: '
+002843     ACCEPT MP-AMOUNT.
+002844
+002845 0900-ACCEPT-OD-LIMIT-EXIT.
+002846     EXIT.
+002847
+002848*****************************************************************
+002850* 0800-VALIDATE-OPERATOR reads an operator ID and PIN and       *
+002860* checks them against MP-OPERATOR-TABLE before a Credit, Debit, *
+002870* or Transfer is allowed to proceed.                            *
+002880*****************************************************************
+002890 0800-VALIDATE-OPERATOR.
+002900     DISPLAY 'Enter operator ID: '
+002910     ACCEPT MP-OPERATOR-ID
+002920     DISPLAY 'Enter operator PIN: '
+002930     ACCEPT MP-OPERATOR-PIN
+002940     SET MP-OPERATOR-IS-INVALID TO TRUE
+002950     PERFORM 0810-SEARCH-OPERATOR-TABLE
+002960     IF MP-OPERATOR-IS-INVALID
+002970         DISPLAY 'Operator ID/PIN not recognized. '
+002980             'Transaction rejected.'
+002990     END-IF.
+003000
+003010 0800-VALIDATE-OPERATOR-EXIT.
+003020     EXIT.
+003030
+003040*****************************************************************
+003050* 0810-SEARCH-OPERATOR-TABLE looks for a table entry matching   *
+003060* the operator ID and PIN just entered.                         *
+003070*****************************************************************
+003080 0810-SEARCH-OPERATOR-TABLE.
+003090     SET MP-OPERATOR-IDX TO 1
+003100     PERFORM 0820-COMPARE-OPERATOR-ENTRY THRU
+003110         0820-COMPARE-OPERATOR-ENTRY-EXIT
+003120         UNTIL MP-OPERATOR-IDX > MP-OPERATOR-COUNT
+003130             OR MP-OPERATOR-IS-VALID.
+003140
+003150 0810-SEARCH-OPERATOR-TABLE-EXIT.
+003160     EXIT.
+003170
+003180*****************************************************************
+003190* 0820-COMPARE-OPERATOR-ENTRY compares one table entry against  *
+003200* the ID/PIN entered, then advances to the next entry.          *
+003210*****************************************************************
+003220 0820-COMPARE-OPERATOR-ENTRY.
+003230     IF MP-OPERATOR-ID = MP-TABLE-OPERATOR-ID (MP-OPERATOR-IDX)
+003240             AND MP-OPERATOR-PIN = MP-TABLE-OPERATOR-PIN
+003250                 (MP-OPERATOR-IDX)
+003260         SET MP-OPERATOR-IS-VALID TO TRUE
+003270     ELSE
+003280         SET MP-OPERATOR-IDX UP BY 1
+003290     END-IF.
+003300
+003310 0820-COMPARE-OPERATOR-ENTRY-EXIT.
+003320     EXIT.
+003330
+003340*****************************************************************
+003350* 0600-CALL-OPERATIONS hands the request to OPERATIONS and      *
+003360* displays the resulting balance.                                *
+003370*****************************************************************
+003380 0600-CALL-OPERATIONS.
+003390     CALL 'OPERATIONS' USING AB-ACCOUNT-ID MP-OPERATION-CODE
+003400         MP-AMOUNT AB-BALANCE MP-SUPERVISOR-ID MP-TO-ACCOUNT-ID
+003410         MP-OPERATOR-ID
+003420     END-CALL.
+003430
+003440 0600-CALL-OPERATIONS-EXIT.
+003450     EXIT.
