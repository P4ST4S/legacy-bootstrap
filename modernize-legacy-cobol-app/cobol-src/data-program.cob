@@ -0,0 +1,231 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DATA-PROGRAM.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 09/02/2025.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 09/02/2025  RLM  Original version - balance held in          *
+000110*                  WORKING-STORAGE only, reset on every run.   *
+000120* 08/09/2026  RLM  Balance is now kept in a persistent indexed *
+000130*                  ACCOUNT-BALANCE-FILE so it survives across  *
+000140*                  runs. File is opened and the account record *
+000150*                  loaded on first call, updated on WRITE, and *
+000160*                  closed when the caller sends CLOSE.         *
+000170* 08/09/2026  RLM  Keyed storage by account number instead of  *
+000180*                  one hardcoded account, so the file can hold *
+000190*                  balances for any number of customers.       *
+000200* 08/09/2026  RLM  Added FIRST/NEXT browse functions and an    *
+000210*                  optional status code so a reporting program *
+000220*                  can walk every account on file in account   *
+000230*                  number order without going behind this      *
+000240*                  program's back to open the file itself.     *
+000250* 08/09/2026  RLM  Balance is now signed and the record carries*
+000260*                  an overdraft limit and overdrawn flag per   *
+000270*                  account so OPERATIONS can post an           *
+000280*                  overdraft-eligible debit below zero.        *
+000290* 08/09/2026  RLM  Account record layout moved to the shared   *
+000300*                  ACCTREC copybook.                            *
+000310*****************************************************************
+000320*
+000330*****************************************************************
+000340* DATA-PROGRAM keeps the account balances for the account      *
+000350* system in a file keyed by account number.  It is called by   *
+000360* OPERATIONS with a function code of READ, WRITE, or CLOSE and *
+000370* hands back the balance, overdraft limit, and overdrawn flag  *
+000380* for the account number supplied, and by reporting/extract    *
+000390* programs with FIRST/NEXT to browse every account on file in  *
+000400* account number order.                                        *
+000410*****************************************************************
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT ACCOUNT-BALANCE-FILE ASSIGN TO "ACCTBAL"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS AB-ACCOUNT-ID
+000490         FILE STATUS IS AB-FILE-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  ACCOUNT-BALANCE-FILE.
+000540 01  ACCOUNT-BALANCE-RECORD.
+000550     COPY ACCTREC.
+000560
+000570 WORKING-STORAGE SECTION.
+000580 01  DP-SWITCHES.
+000590     05  DP-FILE-OPEN-SW        PIC X(01) VALUE 'N'.
+000600         88  DP-FILE-IS-OPEN             VALUE 'Y'.
+000610
+000620 01  DP-CONSTANTS.
+000630     05  DP-DEFAULT-BALANCE     PIC S9(6)V99 VALUE 1000.00.
+000640     05  DP-DEFAULT-OD-LIMIT    PIC 9(6)V99 VALUE ZERO.
+000650
+000660 01  AB-FILE-STATUS             PIC X(02) VALUE '00'.
+000670     88  AB-STATUS-OK                     VALUE '00'.
+000680     88  AB-STATUS-EOF                     VALUE '10'.
+000690
+000700 LINKAGE SECTION.
+000710 01  DP-FUNCTION-CODE            PIC X(05).
+000720 01  DP-ACCOUNT-ID               PIC 9(10).
+000730 01  DP-BALANCE                  PIC S9(6)V99.
+000740 01  DP-STATUS-CODE              PIC X(03).
+000750 01  DP-OD-LIMIT                 PIC 9(6)V99.
+000760 01  DP-OVERDRAWN-FLAG           PIC X(01).
+000770
+000780 PROCEDURE DIVISION USING DP-FUNCTION-CODE DP-ACCOUNT-ID
+000790         DP-BALANCE OPTIONAL DP-STATUS-CODE
+000800         OPTIONAL DP-OD-LIMIT OPTIONAL DP-OVERDRAWN-FLAG.
+000810 0000-MAIN-CONTROL.
+000820     IF NOT DP-FILE-IS-OPEN
+000830         PERFORM 1000-OPEN-BALANCE-FILE
+000840     END-IF
+000850
+000860     EVALUATE DP-FUNCTION-CODE
+000870         WHEN 'READ '
+000880             PERFORM 2000-READ-BALANCE
+000890         WHEN 'WRITE'
+000900             PERFORM 3000-WRITE-BALANCE
+000910         WHEN 'CLOSE'
+000920             PERFORM 4000-CLOSE-BALANCE-FILE
+000930         WHEN 'FIRST'
+000940             PERFORM 5000-BROWSE-FIRST
+000950         WHEN 'NEXT '
+000960             PERFORM 5100-BROWSE-NEXT
+000970         WHEN OTHER
+000980             DISPLAY 'DATA-PROGRAM: INVALID FUNCTION CODE - '
+000990                 DP-FUNCTION-CODE
+001000     END-EVALUATE
+001010
+001020     GOBACK.
+001030
+001040*****************************************************************
+001050* 1000-OPEN-BALANCE-FILE opens the indexed balance file the    *
+001060* first time DATA-PROGRAM is entered in a run, creating it if  *
+001070* this is the very first run ever.                             *
+001080*****************************************************************
+001090 1000-OPEN-BALANCE-FILE.
+001100     OPEN I-O ACCOUNT-BALANCE-FILE
+001110     IF NOT AB-STATUS-OK
+001120         OPEN OUTPUT ACCOUNT-BALANCE-FILE
+001130         CLOSE ACCOUNT-BALANCE-FILE
+001140         OPEN I-O ACCOUNT-BALANCE-FILE
+001150     END-IF
+001160     SET DP-FILE-IS-OPEN TO TRUE.
+001170
+001180 1000-OPEN-BALANCE-FILE-EXIT.
+001190     EXIT.
+001200
+001210*****************************************************************
+001220* 2000-READ-BALANCE hands back the balance, overdraft limit,   *
+001230* and overdrawn flag on file for the account number supplied.  *
+001240* An account that has never been posted to is treated as brand *
+001250* new and starts at the standard opening balance with no       *
+001260* overdraft privilege.                                          *
+001270*****************************************************************
+001280 2000-READ-BALANCE.
+001290     MOVE DP-ACCOUNT-ID TO AB-ACCOUNT-ID
+001300     READ ACCOUNT-BALANCE-FILE
+001310         INVALID KEY
+001320             MOVE DP-DEFAULT-BALANCE TO AB-BALANCE
+001330             MOVE DP-DEFAULT-OD-LIMIT TO AB-OD-LIMIT
+001340             SET AB-IS-NOT-OVERDRAWN TO TRUE
+001350     END-READ
+001360     MOVE AB-BALANCE TO DP-BALANCE
+001370     MOVE AB-OD-LIMIT TO DP-OD-LIMIT
+001380     MOVE AB-OVERDRAWN-FLAG TO DP-OVERDRAWN-FLAG
+001385     IF DP-STATUS-CODE NOT OMITTED
+001386         MOVE 'OK ' TO DP-STATUS-CODE
+001387     END-IF.
+001400
+001410 2000-READ-BALANCE-EXIT.
+001420     EXIT.
+001430
+001440*****************************************************************
+001450* 3000-WRITE-BALANCE posts a new balance, overdraft limit, and *
+001460* overdrawn flag for the account number supplied, adding the   *
+001470* account to the file the first time it is written to.        *
+001480*****************************************************************
+001490 3000-WRITE-BALANCE.
+001500     MOVE DP-ACCOUNT-ID TO AB-ACCOUNT-ID
+001510     MOVE DP-BALANCE TO AB-BALANCE
+001520     MOVE DP-OD-LIMIT TO AB-OD-LIMIT
+001530     MOVE DP-OVERDRAWN-FLAG TO AB-OVERDRAWN-FLAG
+001540     REWRITE ACCOUNT-BALANCE-RECORD
+001550         INVALID KEY
+001560             WRITE ACCOUNT-BALANCE-RECORD
+001570     END-REWRITE
+001575     IF DP-STATUS-CODE NOT OMITTED
+001576         IF AB-STATUS-OK
+001577             MOVE 'OK ' TO DP-STATUS-CODE
+001578         ELSE
+001579             MOVE 'ERR' TO DP-STATUS-CODE
+001580         END-IF
+001581     END-IF.
+001590
+001600 3000-WRITE-BALANCE-EXIT.
+001610     EXIT.
+001620
+001630*****************************************************************
+001640* 4000-CLOSE-BALANCE-FILE is called by MAIN-PROGRAM as it      *
+001650* shuts down so the file is closed cleanly.                    *
+001660*****************************************************************
+001670 4000-CLOSE-BALANCE-FILE.
+001680     IF DP-FILE-IS-OPEN
+001690         CLOSE ACCOUNT-BALANCE-FILE
+001700         SET DP-FILE-OPEN-SW TO 'N'
+001710     END-IF
+001715     IF DP-STATUS-CODE NOT OMITTED
+001716         MOVE 'OK ' TO DP-STATUS-CODE
+001717     END-IF.
+001730
+001740 4000-CLOSE-BALANCE-FILE-EXIT.
+001750     EXIT.
+001760
+001770*****************************************************************
+001780* 5000-BROWSE-FIRST positions to the beginning of the file and  *
+001790* hands back the first account on file in account number       *
+001800* order, so a caller can then walk the rest with NEXT.          *
+001810*****************************************************************
+001820 5000-BROWSE-FIRST.
+001830     MOVE LOW-VALUES TO AB-ACCOUNT-ID
+001840     START ACCOUNT-BALANCE-FILE KEY IS >= AB-ACCOUNT-ID
+001850         INVALID KEY
+001860             SET AB-STATUS-EOF TO TRUE
+001870     END-START
+001880     PERFORM 5100-BROWSE-NEXT.
+001890
+001900 5000-BROWSE-FIRST-EXIT.
+001910     EXIT.
+001920
+001930*****************************************************************
+001940* 5100-BROWSE-NEXT hands back the next account on file in      *
+001950* account number order, or an EOF status once every account    *
+001960* has been returned.                                            *
+001970*****************************************************************
+001980 5100-BROWSE-NEXT.
+001990     IF AB-STATUS-EOF
+002000         IF DP-STATUS-CODE NOT OMITTED
+002005             MOVE 'EOF' TO DP-STATUS-CODE
+002006         END-IF
+002010     ELSE
+002020         READ ACCOUNT-BALANCE-FILE NEXT RECORD
+002030             AT END
+002040                 IF DP-STATUS-CODE NOT OMITTED
+002045                     MOVE 'EOF' TO DP-STATUS-CODE
+002046                 END-IF
+002050             NOT AT END
+002060                 MOVE AB-ACCOUNT-ID TO DP-ACCOUNT-ID
+002070                 MOVE AB-BALANCE TO DP-BALANCE
+002080                 MOVE AB-OD-LIMIT TO DP-OD-LIMIT
+002090                 MOVE AB-OVERDRAWN-FLAG TO DP-OVERDRAWN-FLAG
+002100                 IF DP-STATUS-CODE NOT OMITTED
+002101                     MOVE 'OK ' TO DP-STATUS-CODE
+002102                 END-IF
+002110         END-READ
+002120     END-IF.
+002130
+002140 5100-BROWSE-NEXT-EXIT.
+002150     EXIT.
