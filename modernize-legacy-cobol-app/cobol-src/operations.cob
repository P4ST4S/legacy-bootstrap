@@ -0,0 +1,673 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. OPERATIONS.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 09/02/2025.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 09/02/2025  RLM  Original version.                           *
+000110* 08/09/2026  RLM  Balance is now fetched from and posted back *
+000120*                  to DATA-PROGRAM instead of being held only  *
+000130*                  in WORKING-STORAGE, so postings persist.    *
+000140* 08/09/2026  RLM  Added account number parameter so a single  *
+000150*                  run can service more than one account.      *
+000160* 08/09/2026  RLM  Every successful CREDIT/DEBIT now appends   *
+000170*                  an entry to AUDIT-TRAIL-FILE.                *
+000180* 08/09/2026  RLM  Amount is now signed and validated before   *
+000190*                  a CREDIT or DEBIT is applied - zero,        *
+000200*                  negative, and non-numeric amounts are       *
+000210*                  rejected with no change to the balance.     *
+000220* 08/09/2026  RLM  DEBIT may now push the balance negative up  *
+000230*                  to the account's overdraft limit instead of *
+000240*                  being flatly refused; the resulting balance *
+000250*                  is flagged overdrawn on DATA-PROGRAM.        *
+000260* 08/09/2026  RLM  Current account's balance/overdraft fields  *
+000270*                  now come from the shared ACCTREC copybook   *
+000280*                  instead of separate WORKING-STORAGE items.  *
+000290* 08/09/2026  RLM  A DEBIT over the large-debit threshold now  *
+000300*                  requires a supervisor ID be passed in, and  *
+000310*                  the supervisor ID is logged on the audit    *
+000320*                  trail entry for that posting.               *
+000330* 08/09/2026  RLM  Added a TRANSFER operation that debits one  *
+000340*                  account and credits another as one unit,    *
+000350*                  backing out the debit if the credit side    *
+000360*                  cannot be posted. Operation code widened to *
+000370*                  X(08) to hold TRANSFER.                     *
+000375* 08/09/2026  RLM  Audit trail record moved to the shared      *
+000376*                  AUDITREC copybook so RECONCILE-RUN can read *
+000377*                  the same layout.                             *
+000378* 08/09/2026  RLM  Added operator ID parameter so the operator *
+000379*                  who was validated at the menu is recorded   *
+000379*                  on the audit trail entry for the posting.   *
+000379* 08/09/2026  RLM  Supervisor ID is now checked against a       *
+000379*                  supervisor table loaded from OPERATOR-FILE,  *
+000379*                  the same file MAIN-PROGRAM validates         *
+000379*                  operators against, instead of only being     *
+000379*                  checked for being present.                   *
+000381* 08/09/2026  RLM  Added a SETOD operation so an account's       *
+000382*                  overdraft limit can actually be changed,      *
+000383*                  always under supervisor authorization,        *
+000384*                  instead of only ever being read.              *
+000385* 08/09/2026  RLM  TRANSFER now checks the source debit's own    *
+000386*                  write status separately, since the later      *
+000387*                  destination READ/WRITE were overwriting it    *
+000388*                  before it could be checked.  Every remaining  *
+000389*                 unguarded use of the OPTIONAL supervisor ID is *
+000390*                 now wrapped in NOT OMITTED, and the audit      *
+000391*                 trail's sequence number is now seeded from     *
+000392*                 the highest one already on file for today, so  *
+000393*                 two runs on the same day no longer collide.    *
+000380*****************************************************************
+000390*
+000400*****************************************************************
+000410* OPERATIONS carries out the TOTAL, CREDIT, DEBIT, and TRANSFER *
+000420* requests made from the MAIN-PROGRAM menu for the account     *
+000430* number supplied.  It is the only program that talks directly *
+000440* to DATA-PROGRAM to read or post a balance, and it appends an *
+000450* entry to AUDIT-TRAIL-FILE for every posting it makes.        *
+000460*****************************************************************
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS AT-FILE-STATUS.
+000525     SELECT SUPERVISOR-FILE ASSIGN TO "OPERPIN"
+000526         ORGANIZATION IS LINE SEQUENTIAL
+000527         FILE STATUS IS OP-SUPERVISOR-FILE-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  AUDIT-TRAIL-FILE.
+000570 01  AUDIT-TRAIL-RECORD.
+000580     COPY AUDITREC.
+000700 FD  SUPERVISOR-FILE.
+000710 01  SUPERVISOR-FILE-RECORD.
+000720     COPY OPERREC.
+000750
+000760 WORKING-STORAGE SECTION.
+000770 01  OP-FUNCTION-CODE            PIC X(05).
+000780
+000790 01  CURRENT-ACCOUNT-RECORD.
+000800     COPY ACCTREC.
+000810
+000820 01  TO-ACCOUNT-RECORD.
+000830     COPY ACCTREC
+000840         REPLACING ==AB-ACCOUNT-ID==     BY ==BT-ACCOUNT-ID==
+000850                   ==AB-BALANCE==        BY ==BT-BALANCE==
+000860                   ==AB-OD-LIMIT==       BY ==BT-OD-LIMIT==
+000870                   ==AB-OVERDRAWN-FLAG== BY ==BT-OVERDRAWN-FLAG==
+000880                   ==AB-IS-OVERDRAWN==   BY ==BT-IS-OVERDRAWN==
+000890                   ==AB-IS-NOT-OVERDRAWN==
+000900                       BY ==BT-IS-NOT-OVERDRAWN==.
+000910
+000920 01  OP-STATUS-CODE              PIC X(03).
+000922 01  OP-SOURCE-WRITE-STATUS      PIC X(03).
+000925 01  OP-RESULT-CODE              PIC X(03) VALUE 'OK '.
+000930
+000940 01  OP-SWITCHES.
+000950     05  OP-AMOUNT-VALID-SW      PIC X(01) VALUE 'Y'.
+000960         88  OP-AMOUNT-IS-VALID           VALUE 'Y'.
+000970         88  OP-AMOUNT-IS-INVALID         VALUE 'N'.
+000980     05  OP-SUPERVISOR-OK-SW     PIC X(01) VALUE 'Y'.
+000990         88  OP-SUPERVISOR-IS-OK          VALUE 'Y'.
+001000         88  OP-SUPERVISOR-IS-MISSING     VALUE 'N'.
+001010     05  OP-TRANSFER-OK-SW       PIC X(01) VALUE 'Y'.
+001020         88  OP-TRANSFER-IS-OK             VALUE 'Y'.
+001030         88  OP-TRANSFER-IS-FAILED         VALUE 'N'.
+001033     05  OP-SUPERVISOR-LOADED-SW PIC X(01) VALUE 'N'.
+001036         88  OP-SUPERVISOR-TABLE-LOADED    VALUE 'Y'.
+001037     05  OP-SUPERVISOR-EOF-SW    PIC X(01) VALUE 'N'.
+001038         88  OP-SUPERVISOR-EOF             VALUE 'Y'.
+001039     05  AT-SEQUENCE-INIT-SW     PIC X(01) VALUE 'N'.
+001041         88  AT-SEQUENCE-IS-INITIALIZED    VALUE 'Y'.
+001043     05  AT-SEQUENCE-EOF-SW      PIC X(01) VALUE 'N'.
+001045         88  AT-SEQUENCE-EOF               VALUE 'Y'.
+001040
+001050 01  OP-CONSTANTS.
+001060     05  OP-LARGE-DEBIT-LIMIT    PIC 9(6)V99 VALUE 10000.00.
+001070
+001080 01  AT-FILE-STATUS              PIC X(02) VALUE '00'.
+001082
+001084 01  OP-SUPERVISOR-FILE-STATUS   PIC X(02) VALUE '00'.
+001086
+001088 01  OP-SUPERVISOR-TABLE.
+001089     05  OP-SUPERVISOR-ENTRY OCCURS 50 TIMES
+001090             INDEXED BY OP-SUPERVISOR-IDX.
+001091         10  OP-TABLE-SUPERVISOR-ID  PIC X(08).
+001092 01  OP-SUPERVISOR-COUNT         PIC 9(03) VALUE ZERO.
+001093
+001100 01  AT-RUN-SEQUENCE-NO          PIC 9(06) VALUE ZERO.
+001105 01  AT-TODAY-DATE               PIC 9(08) VALUE ZERO.
+001110
+001120 01  OP-AUDIT-AREA.
+001130     05  OP-AUDIT-ACCOUNT-ID     PIC 9(10).
+001140     05  OP-AUDIT-OPERATION-CODE PIC X(08).
+001150     05  OP-AUDIT-BALANCE        PIC S9(6)V99.
+001160     05  OP-AUDIT-OVERDRAWN-FLAG PIC X(01).
+001165     05  OP-AUDIT-OPERATOR-ID    PIC X(08).
+001170
+001180 LINKAGE SECTION.
+001190 01  OP-ACCOUNT-ID               PIC 9(10).
+001200 01  OP-OPERATION-CODE           PIC X(08).
+001210 01  OP-AMOUNT                   PIC S9(6)V99.
+001220 01  OP-BALANCE                  PIC S9(6)V99.
+001230 01  OP-SUPERVISOR-ID            PIC X(08).
+001240 01  OP-TO-ACCOUNT-ID            PIC 9(10).
+001245 01  OP-OPERATOR-ID              PIC X(08).
+001247 01  OP-RESULT-STATUS            PIC X(03).
+001250
+001260 PROCEDURE DIVISION USING OP-ACCOUNT-ID OP-OPERATION-CODE
+001270         OP-AMOUNT OP-BALANCE OPTIONAL OP-SUPERVISOR-ID
+001280         OPTIONAL OP-TO-ACCOUNT-ID OPTIONAL OP-OPERATOR-ID
+001285         OPTIONAL OP-RESULT-STATUS.
+001290 0000-MAIN-CONTROL.
+001295     MOVE 'OK ' TO OP-RESULT-CODE
+001300     MOVE 'READ '  TO OP-FUNCTION-CODE
+001310     CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE OP-ACCOUNT-ID
+001320         AB-BALANCE OP-STATUS-CODE AB-OD-LIMIT
+001330         AB-OVERDRAWN-FLAG
+001340     END-CALL
+001350
+001360     EVALUATE OP-OPERATION-CODE
+001370         WHEN 'TOTAL   '
+001380             PERFORM 1000-VIEW-BALANCE
+001390         WHEN 'CREDIT  '
+001400             PERFORM 1500-VALIDATE-AMOUNT
+001410             IF OP-AMOUNT-IS-VALID
+001420                 PERFORM 2000-POST-CREDIT
+001430             END-IF
+001440         WHEN 'DEBIT   '
+001450             PERFORM 1500-VALIDATE-AMOUNT
+001460             IF OP-AMOUNT-IS-VALID
+001470                 PERFORM 1600-VALIDATE-SUPERVISOR
+001480                 IF OP-SUPERVISOR-IS-OK
+001490                     PERFORM 3000-POST-DEBIT
+001500                 END-IF
+001510             END-IF
+001520         WHEN 'TRANSFER'
+001530             PERFORM 1500-VALIDATE-AMOUNT
+001540             IF OP-AMOUNT-IS-VALID
+001550                 PERFORM 1600-VALIDATE-SUPERVISOR
+001560                 IF OP-SUPERVISOR-IS-OK
+001570                     PERFORM 4000-POST-TRANSFER
+001580                 END-IF
+001590             END-IF
+001591         WHEN 'SETOD   '
+001592             PERFORM 1500-VALIDATE-AMOUNT
+001593             IF OP-AMOUNT-IS-VALID
+001594                 PERFORM 1700-VALIDATE-SUPERVISOR-REQUIRED
+001595                 IF OP-SUPERVISOR-IS-OK
+001596                     PERFORM 6000-SET-OD-LIMIT
+001597                 END-IF
+001598             END-IF
+001600         WHEN OTHER
+001610             DISPLAY 'OPERATIONS: UNRECOGNIZED OPERATION - '
+001620                 OP-OPERATION-CODE
+001625             MOVE 'INV' TO OP-RESULT-CODE
+001630     END-EVALUATE
+001640
+001650     MOVE AB-BALANCE TO OP-BALANCE
+001660
+001663     IF OP-RESULT-STATUS NOT OMITTED
+001665         MOVE OP-RESULT-CODE TO OP-RESULT-STATUS
+001667     END-IF
+001670     GOBACK.
+001680
+001690*****************************************************************
+001700* 1000-VIEW-BALANCE simply reports the balance already read    *
+001710* from DATA-PROGRAM.  No posting takes place.                  *
+001720*****************************************************************
+001730 1000-VIEW-BALANCE.
+001740     DISPLAY 'Account: ' OP-ACCOUNT-ID
+001750         ' Current balance: ' AB-BALANCE.
+001760
+001770 1000-VIEW-BALANCE-EXIT.
+001780     EXIT.
+001790
+001800*****************************************************************
+001810* 1500-VALIDATE-AMOUNT rejects a CREDIT, DEBIT, or TRANSFER    *
+001820* request before it ever touches a balance unless the amount   *
+001830* is properly numeric and strictly greater than zero.          *
+001840*****************************************************************
+001850 1500-VALIDATE-AMOUNT.
+001860     SET OP-AMOUNT-IS-VALID TO TRUE
+001870     IF OP-AMOUNT NOT NUMERIC OR OP-AMOUNT NOT > ZERO
+001880         SET OP-AMOUNT-IS-INVALID TO TRUE
+001890         MOVE 'AMT' TO OP-RESULT-CODE
+001900         DISPLAY 'Invalid amount - must be numeric and '
+001905             'greater than zero. Transaction rejected.'
+001910     END-IF.
+001920
+001930 1500-VALIDATE-AMOUNT-EXIT.
+001940     EXIT.
+001950
+001960*****************************************************************
+001965* 1550-LOAD-SUPERVISOR-TABLE reads OPERATOR-FILE into memory the *
+001966* first time a supervisor ID needs validating, keeping only the *
+001967* entries flagged as supervisors.  Later calls to OPERATIONS     *
+001968* within the same run reuse the table already in memory.         *
+001969*****************************************************************
+001970 1550-LOAD-SUPERVISOR-TABLE.
+001971     IF NOT OP-SUPERVISOR-TABLE-LOADED
+001972         OPEN INPUT SUPERVISOR-FILE
+001973         IF OP-SUPERVISOR-FILE-STATUS = '00'
+001974             PERFORM 1560-READ-SUPERVISOR-RECORD THRU
+001975                 1560-READ-SUPERVISOR-RECORD-EXIT
+001976                 UNTIL OP-SUPERVISOR-EOF
+001977             CLOSE SUPERVISOR-FILE
+001978         ELSE
+001979             DISPLAY 'OPERATIONS: OPERATOR-FILE not available - '
+001980                 'supervisor authorization will reject every ID.'
+001981         END-IF
+001982         SET OP-SUPERVISOR-TABLE-LOADED TO TRUE
+001983     END-IF.
+001984
+001985 1550-LOAD-SUPERVISOR-TABLE-EXIT.
+001986     EXIT.
+001987
+001988*****************************************************************
+001989* 1560-READ-SUPERVISOR-RECORD reads one OPERATOR-FILE record and *
+001990* adds it to OP-SUPERVISOR-TABLE only when it is flagged as a    *
+001991* supervisor entry.                                              *
+001992*****************************************************************
+001993 1560-READ-SUPERVISOR-RECORD.
+001994     READ SUPERVISOR-FILE
+001995         AT END
+001996             SET OP-SUPERVISOR-EOF TO TRUE
+001997         NOT AT END
+001998             IF OR-IS-SUPERVISOR
+001999                 IF OP-SUPERVISOR-COUNT >= 50
+002000                     DISPLAY 'OPERATIONS: OPERATOR-FILE has more '
+002001                         'than 50 supervisor entries - entries '
+002002                         'beyond 50 are ignored.'
+002003                     SET OP-SUPERVISOR-EOF TO TRUE
+002004                 ELSE
+002005                     ADD 1 TO OP-SUPERVISOR-COUNT
+002006                     SET OP-SUPERVISOR-IDX TO OP-SUPERVISOR-COUNT
+002007                     MOVE OR-OPERATOR-ID
+002008                     TO OP-TABLE-SUPERVISOR-ID (OP-SUPERVISOR-IDX)
+002009                 END-IF
+002010             END-IF
+002011     END-READ.
+002012
+002013 1560-READ-SUPERVISOR-RECORD-EXIT.
+002014     EXIT.
+002015
+002016*****************************************************************
+002017* 1570-INITIALIZE-AUDIT-SEQUENCE scans today's entries already   *
+002020* on AUDIT-TRAIL-FILE, the first time this run needs a sequence  *
+002021* number, and seeds AT-RUN-SEQUENCE-NO from the highest one      *
+002022* found so two runs on the same day never reuse the same         *
+002023* (date, sequence) key, even though each run starts with an      *
+002024* empty AT-RUN-SEQUENCE-NO of its own.  A run is the only one    *
+002025* writing the file at a time, so a plain sequential scan at      *
+002026* start-of-run is enough - no other run can be appending while   *
+002027* this one reads.                                                *
+002018*****************************************************************
+002019 1570-INITIALIZE-AUDIT-SEQUENCE.
+002020     IF NOT AT-SEQUENCE-IS-INITIALIZED
+002021         ACCEPT AT-TODAY-DATE FROM DATE YYYYMMDD
+002022         MOVE ZERO TO AT-RUN-SEQUENCE-NO
+002023         SET AT-SEQUENCE-EOF-SW TO 'N'
+002024         OPEN INPUT AUDIT-TRAIL-FILE
+002025         IF AT-FILE-STATUS = '00'
+002026             PERFORM 1575-READ-AUDIT-SEQUENCE-RECORD THRU
+002027                 1575-READ-AUDIT-SEQUENCE-RECORD-EXIT
+002028                 UNTIL AT-SEQUENCE-EOF
+002029             CLOSE AUDIT-TRAIL-FILE
+002030         END-IF
+002031         SET AT-SEQUENCE-IS-INITIALIZED TO TRUE
+002032     END-IF.
+002033
+002034 1570-INITIALIZE-AUDIT-SEQUENCE-EXIT.
+002035     EXIT.
+002036
+002037*****************************************************************
+002038* 1575-READ-AUDIT-SEQUENCE-RECORD reads one existing audit-trail *
+002039* record and keeps the highest sequence number found for today's *
+002040* date, so the run continues numbering from there.               *
+002041*****************************************************************
+002042 1575-READ-AUDIT-SEQUENCE-RECORD.
+002043     READ AUDIT-TRAIL-FILE
+002044         AT END
+002045             SET AT-SEQUENCE-EOF TO TRUE
+002046         NOT AT END
+002047             IF AT-TRAN-DATE = AT-TODAY-DATE
+002048                     AND AT-SEQUENCE-NO > AT-RUN-SEQUENCE-NO
+002049                 MOVE AT-SEQUENCE-NO TO AT-RUN-SEQUENCE-NO
+002050             END-IF
+002051     END-READ.
+002052
+002053 1575-READ-AUDIT-SEQUENCE-RECORD-EXIT.
+002054     EXIT.
+002055
+002056*****************************************************************
+002017* 1600-VALIDATE-SUPERVISOR requires a supervisor ID be present  *
+002018* for any DEBIT or TRANSFER over the large-debit limit,        *
+002019* matching the dual control our branch procedures already      *
+002020* require manually, and checks the ID entered against the      *
+002021* supervisor table loaded from OPERATOR-FILE.  Amounts at or    *
+002022* under the limit need no supervisor entry.                     *
+002023*****************************************************************
+002030 1600-VALIDATE-SUPERVISOR.
+002040     SET OP-SUPERVISOR-IS-OK TO TRUE
+002050     IF OP-AMOUNT > OP-LARGE-DEBIT-LIMIT
+002055         PERFORM 1550-LOAD-SUPERVISOR-TABLE
+002056         IF OP-SUPERVISOR-ID NOT OMITTED
+002058             IF OP-SUPERVISOR-ID = SPACES OR
+002062                     OP-SUPERVISOR-ID = LOW-VALUES
+002064                 SET OP-SUPERVISOR-IS-MISSING TO TRUE
+002066             ELSE
+002068                 PERFORM 1610-SEARCH-SUPERVISOR-TABLE
+002072             END-IF
+002074         ELSE
+002076             SET OP-SUPERVISOR-IS-MISSING TO TRUE
+002078         END-IF
+002082         IF OP-SUPERVISOR-IS-MISSING
+002090             DISPLAY 'Supervisor authorization required for '
+002100                 'amounts over the large-debit limit. '
+002110                 'Transaction rejected.'
+002112             MOVE 'SUP' TO OP-RESULT-CODE
+002115         END-IF
+002130     END-IF.
+002140
+002150 1600-VALIDATE-SUPERVISOR-EXIT.
+002160     EXIT.
+002165
+002166*****************************************************************
+002167* 1610-SEARCH-SUPERVISOR-TABLE looks for a table entry matching *
+002168* the supervisor ID entered.                                     *
+002169*****************************************************************
+002170 1610-SEARCH-SUPERVISOR-TABLE.
+002171     SET OP-SUPERVISOR-IS-MISSING TO TRUE
+002172     SET OP-SUPERVISOR-IDX TO 1
+002173     PERFORM 1620-COMPARE-SUPERVISOR-ENTRY THRU
+002174         1620-COMPARE-SUPERVISOR-ENTRY-EXIT
+002175         UNTIL OP-SUPERVISOR-IDX > OP-SUPERVISOR-COUNT
+002176             OR OP-SUPERVISOR-IS-OK.
+002177
+002178 1610-SEARCH-SUPERVISOR-TABLE-EXIT.
+002179     EXIT.
+002180
+002181*****************************************************************
+002182* 1620-COMPARE-SUPERVISOR-ENTRY compares one table entry against *
+002183* the supervisor ID entered, then advances to the next entry.    *
+002184*****************************************************************
+002185 1620-COMPARE-SUPERVISOR-ENTRY.
+002186     IF OP-SUPERVISOR-ID =
+002186         OP-TABLE-SUPERVISOR-ID (OP-SUPERVISOR-IDX)
+002187         SET OP-SUPERVISOR-IS-OK TO TRUE
+002188     ELSE
+002189         SET OP-SUPERVISOR-IDX UP BY 1
+002190     END-IF.
+002191
+002192 1620-COMPARE-SUPERVISOR-ENTRY-EXIT.
+002193     EXIT.
+002194
+002195*****************************************************************
+002196* 1700-VALIDATE-SUPERVISOR-REQUIRED requires a valid supervisor *
+002197* ID unconditionally, unlike 1600-VALIDATE-SUPERVISOR which     *
+002198* only applies above the large-debit limit.  Used for requests *
+002199* that change account configuration rather than post a         *
+002200* transaction, such as SETOD.                                   *
+002201*****************************************************************
+002202 1700-VALIDATE-SUPERVISOR-REQUIRED.
+002203     SET OP-SUPERVISOR-IS-OK TO TRUE
+002204     PERFORM 1550-LOAD-SUPERVISOR-TABLE
+002205     IF OP-SUPERVISOR-ID NOT OMITTED
+002206         IF OP-SUPERVISOR-ID = SPACES OR
+002207                 OP-SUPERVISOR-ID = LOW-VALUES
+002208             SET OP-SUPERVISOR-IS-MISSING TO TRUE
+002209         ELSE
+002210             PERFORM 1610-SEARCH-SUPERVISOR-TABLE
+002211         END-IF
+002212     ELSE
+002213         SET OP-SUPERVISOR-IS-MISSING TO TRUE
+002214     END-IF
+002215     IF OP-SUPERVISOR-IS-MISSING
+002212         DISPLAY 'Supervisor authorization required to change '
+002213             'the overdraft limit. Transaction rejected.'
+002214         MOVE 'SUP' TO OP-RESULT-CODE
+002215     END-IF.
+002216
+002217 1700-VALIDATE-SUPERVISOR-REQUIRED-EXIT.
+002218     EXIT.
+002219
+002180*****************************************************************
+002190* 2000-POST-CREDIT adds the requested amount to the balance,   *
+002200* posts the new balance back to DATA-PROGRAM, and records the  *
+002210* posting on the audit trail.  A credit that brings an         *
+002220* overdrawn account back to zero or above clears the overdrawn *
+002230* flag.                                                         *
+002240*****************************************************************
+002250 2000-POST-CREDIT.
+002260     ADD OP-AMOUNT TO AB-BALANCE
+002270     IF AB-BALANCE >= ZERO
+002280         SET AB-IS-NOT-OVERDRAWN TO TRUE
+002290     END-IF
+002300     DISPLAY 'Amount credited. New balance: ' AB-BALANCE
+002310     MOVE 'WRITE' TO OP-FUNCTION-CODE
+002320     CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE OP-ACCOUNT-ID
+002330         AB-BALANCE OP-STATUS-CODE AB-OD-LIMIT
+002340         AB-OVERDRAWN-FLAG
+002350     END-CALL
+002360     MOVE OP-ACCOUNT-ID TO OP-AUDIT-ACCOUNT-ID
+002370     MOVE OP-OPERATION-CODE TO OP-AUDIT-OPERATION-CODE
+002380     MOVE AB-BALANCE TO OP-AUDIT-BALANCE
+002390     MOVE AB-OVERDRAWN-FLAG TO OP-AUDIT-OVERDRAWN-FLAG
+002391     IF OP-OPERATOR-ID NOT OMITTED
+002392         MOVE OP-OPERATOR-ID TO OP-AUDIT-OPERATOR-ID
+002393     ELSE
+002394         MOVE SPACES TO OP-AUDIT-OPERATOR-ID
+002395     END-IF
+002400     PERFORM 5000-WRITE-AUDIT-ENTRY.
+002410
+002420 2000-POST-CREDIT-EXIT.
+002430     EXIT.
+002440
+002450*****************************************************************
+002460* 3000-POST-DEBIT subtracts the requested amount from the      *
+002470* balance provided the account's overdraft limit is not        *
+002480* exceeded - the balance may go negative as long as it does    *
+002490* not drop below the overdraft limit on file for the account.  *
+002500* A debit that leaves the balance negative flags the account   *
+002510* overdrawn on DATA-PROGRAM; one that stays at zero or above   *
+002520* clears the flag.  The new balance is posted back to          *
+002530* DATA-PROGRAM and the posting recorded on the audit trail.    *
+002540*****************************************************************
+002550 3000-POST-DEBIT.
+002560     IF AB-BALANCE - OP-AMOUNT >= (ZERO - AB-OD-LIMIT)
+002570         SUBTRACT OP-AMOUNT FROM AB-BALANCE
+002580         IF AB-BALANCE < ZERO
+002590             SET AB-IS-OVERDRAWN TO TRUE
+002600             DISPLAY 'Amount debited. Account is OVERDRAWN. '
+002610                 'New balance: ' AB-BALANCE
+002620         ELSE
+002630             SET AB-IS-NOT-OVERDRAWN TO TRUE
+002640             DISPLAY 'Amount debited. New balance: ' AB-BALANCE
+002650         END-IF
+002660         MOVE 'WRITE' TO OP-FUNCTION-CODE
+002670         CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE
+002680             OP-ACCOUNT-ID AB-BALANCE OP-STATUS-CODE
+002690             AB-OD-LIMIT AB-OVERDRAWN-FLAG
+002700         END-CALL
+002710         MOVE OP-ACCOUNT-ID TO OP-AUDIT-ACCOUNT-ID
+002720         MOVE OP-OPERATION-CODE TO OP-AUDIT-OPERATION-CODE
+002730         MOVE AB-BALANCE TO OP-AUDIT-BALANCE
+002740         MOVE AB-OVERDRAWN-FLAG TO OP-AUDIT-OVERDRAWN-FLAG
+002741         IF OP-OPERATOR-ID NOT OMITTED
+002742             MOVE OP-OPERATOR-ID TO OP-AUDIT-OPERATOR-ID
+002743         ELSE
+002744             MOVE SPACES TO OP-AUDIT-OPERATOR-ID
+002745         END-IF
+002750         PERFORM 5000-WRITE-AUDIT-ENTRY
+002760     ELSE
+002770         DISPLAY 'Insufficient funds for this debit, even '
+002780             'with the overdraft limit applied.'
+002785         MOVE 'NSF' TO OP-RESULT-CODE
+002790     END-IF.
+002800
+002810 3000-POST-DEBIT-EXIT.
+002820     EXIT.
+002830
+002840*****************************************************************
+002850* 4000-POST-TRANSFER moves the requested amount out of the     *
+002860* account read at entry and into OP-TO-ACCOUNT-ID as one unit. *
+002870* The source is debited (subject to its overdraft limit) and   *
+002880* posted first; if the destination cannot then be posted, the  *
+002890* source debit is backed out so neither side is left half      *
+002900* done.  Each leg that actually posts gets its own audit       *
+002910* trail entry.  The source write's own status is captured      *
+002915* separately from OP-STATUS-CODE, since the destination READ   *
+002917* and WRITE that follow it would otherwise overwrite it before  *
+002918* it can be checked.                                            *
+002920*****************************************************************
+002930 4000-POST-TRANSFER.
+002940     SET OP-TRANSFER-IS-OK TO TRUE
+002950     IF AB-BALANCE - OP-AMOUNT >= (ZERO - AB-OD-LIMIT)
+002960         SUBTRACT OP-AMOUNT FROM AB-BALANCE
+002970         IF AB-BALANCE < ZERO
+002980             SET AB-IS-OVERDRAWN TO TRUE
+002990         ELSE
+003000             SET AB-IS-NOT-OVERDRAWN TO TRUE
+003010         END-IF
+003020         MOVE 'WRITE' TO OP-FUNCTION-CODE
+003030         CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE
+003040             OP-ACCOUNT-ID AB-BALANCE OP-STATUS-CODE
+003050             AB-OD-LIMIT AB-OVERDRAWN-FLAG
+003060         END-CALL
+003065         MOVE OP-STATUS-CODE TO OP-SOURCE-WRITE-STATUS
+003070
+003080         MOVE 'READ '  TO OP-FUNCTION-CODE
+003090         CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE
+003100             OP-TO-ACCOUNT-ID BT-BALANCE OP-STATUS-CODE
+003110             BT-OD-LIMIT BT-OVERDRAWN-FLAG
+003120         END-CALL
+003130
+003140         ADD OP-AMOUNT TO BT-BALANCE
+003150         IF BT-BALANCE >= ZERO
+003160             SET BT-IS-NOT-OVERDRAWN TO TRUE
+003170         END-IF
+003180         MOVE 'WRITE' TO OP-FUNCTION-CODE
+003190         CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE
+003200             OP-TO-ACCOUNT-ID BT-BALANCE OP-STATUS-CODE
+003210             BT-OD-LIMIT BT-OVERDRAWN-FLAG
+003220         END-CALL
+003230
+003240         IF OP-STATUS-CODE NOT = 'OK '
+003241             OR OP-SOURCE-WRITE-STATUS NOT = 'OK '
+003250             SET OP-TRANSFER-IS-FAILED TO TRUE
+003260             ADD OP-AMOUNT TO AB-BALANCE
+003270             IF AB-BALANCE >= ZERO
+003280                 SET AB-IS-NOT-OVERDRAWN TO TRUE
+003290             END-IF
+003300             MOVE 'WRITE' TO OP-FUNCTION-CODE
+003310             CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE
+003320                 OP-ACCOUNT-ID AB-BALANCE OP-STATUS-CODE
+003330                 AB-OD-LIMIT AB-OVERDRAWN-FLAG
+003340             END-CALL
+003350             DISPLAY 'Transfer failed - source or destination '
+003360                 'could not be updated. Source account reversed.'
+003365             MOVE 'ERR' TO OP-RESULT-CODE
+003370         ELSE
+003380             MOVE OP-ACCOUNT-ID TO OP-AUDIT-ACCOUNT-ID
+003390             MOVE 'TRANSOUT' TO OP-AUDIT-OPERATION-CODE
+003400             MOVE AB-BALANCE TO OP-AUDIT-BALANCE
+003410             MOVE AB-OVERDRAWN-FLAG TO OP-AUDIT-OVERDRAWN-FLAG
+003411             IF OP-OPERATOR-ID NOT OMITTED
+003412                 MOVE OP-OPERATOR-ID TO OP-AUDIT-OPERATOR-ID
+003413             ELSE
+003414                 MOVE SPACES TO OP-AUDIT-OPERATOR-ID
+003415             END-IF
+003420             PERFORM 5000-WRITE-AUDIT-ENTRY
+003430
+003440             MOVE OP-TO-ACCOUNT-ID TO OP-AUDIT-ACCOUNT-ID
+003450             MOVE 'TRANSIN ' TO OP-AUDIT-OPERATION-CODE
+003460             MOVE BT-BALANCE TO OP-AUDIT-BALANCE
+003470             MOVE BT-OVERDRAWN-FLAG TO OP-AUDIT-OVERDRAWN-FLAG
+003471             IF OP-OPERATOR-ID NOT OMITTED
+003472                 MOVE OP-OPERATOR-ID TO OP-AUDIT-OPERATOR-ID
+003473             ELSE
+003474                 MOVE SPACES TO OP-AUDIT-OPERATOR-ID
+003475             END-IF
+003480             PERFORM 5000-WRITE-AUDIT-ENTRY
+003490
+003500             DISPLAY 'Transfer completed. Source balance: '
+003510                 AB-BALANCE ' Destination balance: ' BT-BALANCE
+003520         END-IF
+003530     ELSE
+003540         DISPLAY 'Insufficient funds for this transfer, even '
+003550             'with the overdraft limit applied.'
+003555         MOVE 'NSF' TO OP-RESULT-CODE
+003560     END-IF.
+003570
+003580 4000-POST-TRANSFER-EXIT.
+003590     EXIT.
+003600
+003610*****************************************************************
+003620* 5000-WRITE-AUDIT-ENTRY appends one dated, sequential entry   *
+003630* to AUDIT-TRAIL-FILE for the posting staged in OP-AUDIT-AREA, *
+003640* including the supervisor ID when one was required.           *
+003650*****************************************************************
+003660 5000-WRITE-AUDIT-ENTRY.
+003661     PERFORM 1570-INITIALIZE-AUDIT-SEQUENCE
+003670     ADD 1 TO AT-RUN-SEQUENCE-NO
+003680     MOVE AT-RUN-SEQUENCE-NO TO AT-SEQUENCE-NO
+003690     ACCEPT AT-TRAN-DATE FROM DATE YYYYMMDD
+003700     ACCEPT AT-TRAN-TIME FROM TIME
+003710     MOVE OP-AUDIT-ACCOUNT-ID TO AT-ACCOUNT-ID
+003720     MOVE OP-AUDIT-OPERATION-CODE TO AT-OPERATION-CODE
+003730     MOVE OP-AMOUNT TO AT-AMOUNT
+003740     MOVE OP-AUDIT-BALANCE TO AT-RESULTING-BALANCE
+003750     MOVE OP-AUDIT-OVERDRAWN-FLAG TO AT-OVERDRAWN-FLAG
+003760     IF OP-AMOUNT > OP-LARGE-DEBIT-LIMIT
+003762             OR OP-OPERATION-CODE = 'SETOD   '
+003764         IF OP-SUPERVISOR-ID NOT OMITTED
+003766             MOVE OP-SUPERVISOR-ID TO AT-SUPERVISOR-ID
+003768         ELSE
+003771             MOVE SPACES TO AT-SUPERVISOR-ID
+003773         END-IF
+003780     ELSE
+003790         MOVE SPACES TO AT-SUPERVISOR-ID
+003800     END-IF
+003805     MOVE OP-AUDIT-OPERATOR-ID TO AT-OPERATOR-ID
+003810
+003820     OPEN EXTEND AUDIT-TRAIL-FILE
+003830     IF NOT AT-FILE-STATUS = '00' AND NOT AT-FILE-STATUS = '05'
+003840         CLOSE AUDIT-TRAIL-FILE
+003850         OPEN OUTPUT AUDIT-TRAIL-FILE
+003860     END-IF
+003870     WRITE AUDIT-TRAIL-RECORD
+003880     CLOSE AUDIT-TRAIL-FILE.
+003890
+003900 5000-WRITE-AUDIT-ENTRY-EXIT.
+003910     EXIT.
+003920
+003930*****************************************************************
+003940* 6000-SET-OD-LIMIT posts a new overdraft limit for the account *
+003950* read at entry, leaving its balance and overdrawn flag         *
+003960* untouched, and records the change on the audit trail.         *
+003970*****************************************************************
+003980 6000-SET-OD-LIMIT.
+003990     MOVE OP-AMOUNT TO AB-OD-LIMIT
+004000     MOVE 'WRITE' TO OP-FUNCTION-CODE
+004010     CALL 'DATA-PROGRAM' USING OP-FUNCTION-CODE OP-ACCOUNT-ID
+004020         AB-BALANCE OP-STATUS-CODE AB-OD-LIMIT AB-OVERDRAWN-FLAG
+004030     END-CALL
+004040     DISPLAY 'Overdraft limit updated. New limit: ' AB-OD-LIMIT
+004050     MOVE OP-ACCOUNT-ID TO OP-AUDIT-ACCOUNT-ID
+004060     MOVE OP-OPERATION-CODE TO OP-AUDIT-OPERATION-CODE
+004070     MOVE AB-BALANCE TO OP-AUDIT-BALANCE
+004080     MOVE AB-OVERDRAWN-FLAG TO OP-AUDIT-OVERDRAWN-FLAG
+004090     IF OP-OPERATOR-ID NOT OMITTED
+004100         MOVE OP-OPERATOR-ID TO OP-AUDIT-OPERATOR-ID
+004110     ELSE
+004120         MOVE SPACES TO OP-AUDIT-OPERATOR-ID
+004130     END-IF
+004140     PERFORM 5000-WRITE-AUDIT-ENTRY.
+004150
+004160 6000-SET-OD-LIMIT-EXIT.
+004170     EXIT.
