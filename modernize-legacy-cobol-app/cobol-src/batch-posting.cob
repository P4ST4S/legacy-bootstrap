@@ -0,0 +1,274 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCH-POSTING.
+000030 AUTHOR. DATA PROCESSING DEPT.
+000040 INSTALLATION. FIRST COMMERCIAL BANK.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                         *
+000090* ---------------------------------------------------------    *
+000100* 08/09/2026  RLM  Original version.                           *
+000110* 08/09/2026  RLM  Balance is now signed since an overdraft    *
+000120*                  debit can leave it negative.                *
+000130* 08/09/2026  RLM  Account number and balance now come from    *
+000140*                  the shared ACCTREC copybook instead of      *
+000150*                  separate WORKING-STORAGE items.             *
+000160* 08/09/2026  RLM  Added a supervisor-ID field to the feed     *
+000170*                  record for debits over the large-debit      *
+000180*                  limit, passed through to OPERATIONS.        *
+000190* 08/09/2026  RLM  Added a destination-account field to the    *
+000200*                  feed record so TRANSFER records can be fed  *
+000210*                  through the batch run; operation code       *
+000220*                  widened to X(08) to hold TRANSFER.          *
+000230* 08/09/2026  RLM  Added a restart checkpoint: the count of    *
+000240*                  transactions successfully posted so far is  *
+000250*                  written to CHECKPOINT-FILE after every      *
+000260*                  posting, so a run that abends mid-file can  *
+000270*                  be restarted without re-posting the         *
+000280*                  transactions already applied.               *
+000285* 08/09/2026  RLM  Passes a fixed BATCH operator ID to           *
+000286*                  OPERATIONS so batch-sourced postings are      *
+000287*                  identifiable on the audit trail the same way  *
+000288*                  a menu-keyed posting carries its operator ID. *
+000289* 08/09/2026  RLM  Checkpoint now records the feed's read        *
+000291*                  position rather than the count of postings    *
+000292*                  OPERATIONS accepted - a rejected transaction  *
+000293*                  (bad amount, NSF, missing supervisor, bad op) *
+000294*                  still advances the file position and must    *
+000295*                  not be re-read and re-posted on restart.      *
+000296*****************************************************************
+000300*
+000310*****************************************************************
+000320* BATCH-POSTING reads a sequential file of account/operation/  *
+000330* amount records - the day's feed from upstream - and drives   *
+000340* OPERATIONS once for each record, exactly as if an operator   *
+000350* had keyed the same transaction through MAIN-PROGRAM's menu.  *
+000360* This lets the day's credits, debits, and transfers be loaded *
+000370* in one run instead of one at a time.  A feed record for a    *
+000380* debit or transfer over the large-debit limit must carry the  *
+000390* authorizing supervisor's ID, matching the dual control       *
+000400* MAIN-PROGRAM enforces for the same transactions keyed        *
+000410* interactively; a TRANSFER record must also carry the         *
+000420* destination account number.  If this run is a restart after  *
+000430* an abend, the transactions already posted before the abend   *
+000440* are skipped rather than posted a second time.                *
+000450*****************************************************************
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT TRANSACTION-INPUT-FILE ASSIGN TO "TRANIN"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS TI-FILE-STATUS.
+000520
+000530     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS CK-FILE-STATUS.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  TRANSACTION-INPUT-FILE.
+000600 01  TRANSACTION-INPUT-RECORD.
+000610     05  TI-ACCOUNT-ID           PIC 9(10).
+000620     05  FILLER                  PIC X(01).
+000630     05  TI-OPERATION-CODE       PIC X(08).
+000640     05  FILLER                  PIC X(01).
+000650     05  TI-AMOUNT                PIC S9(6)V99.
+000660     05  FILLER                  PIC X(01).
+000670     05  TI-SUPERVISOR-ID         PIC X(08).
+000680     05  FILLER                  PIC X(01).
+000690     05  TI-TO-ACCOUNT-ID         PIC 9(10).
+000700
+000710 FD  CHECKPOINT-FILE.
+000720 01  CHECKPOINT-RECORD.
+000730     05  CK-LAST-COUNT            PIC 9(06).
+000740
+000750 WORKING-STORAGE SECTION.
+000760 01  TI-FILE-STATUS               PIC X(02) VALUE '00'.
+000770     88  TI-STATUS-OK                       VALUE '00'.
+000780     88  TI-STATUS-EOF                       VALUE '10'.
+000790
+000800 01  CK-FILE-STATUS               PIC X(02) VALUE '00'.
+000810     88  CK-STATUS-OK                       VALUE '00'.
+000820
+000830 01  BP-SWITCHES.
+000840     05  BP-END-OF-FILE-SW        PIC X(01) VALUE 'N'.
+000850         88  BP-END-OF-FILE                VALUE 'Y'.
+000860
+000870 01  BP-COUNTERS.
+000880     05  BP-TRAN-COUNT            PIC 9(06) VALUE ZERO.
+000890     05  BP-RESTART-COUNT         PIC 9(06) VALUE ZERO.
+000900     05  BP-SKIP-COUNT            PIC 9(06) VALUE ZERO.
+000905     05  BP-READ-COUNT            PIC 9(06) VALUE ZERO.
+000910
+000920 01  CURRENT-ACCOUNT-RECORD.
+000930     COPY ACCTREC.
+000940
+000950 01  BP-OPERATION-CODE            PIC X(08).
+000960 01  BP-AMOUNT                    PIC S9(6)V99.
+000970 01  BP-SUPERVISOR-ID             PIC X(08).
+000980 01  BP-TO-ACCOUNT-ID             PIC 9(10).
+000985 01  BP-OPERATOR-ID               PIC X(08) VALUE 'BATCH   '.
+000987 01  BP-RESULT-STATUS             PIC X(03).
+000990 01  BP-DUMMY-FUNCTION            PIC X(05).
+001000
+001010 PROCEDURE DIVISION.
+001020 0000-MAIN-CONTROL.
+001030     PERFORM 0500-LOAD-CHECKPOINT
+001040     PERFORM 1000-OPEN-TRANSACTION-FILE
+001050     PERFORM 2000-READ-TRANSACTION
+001060
+001070     IF BP-RESTART-COUNT > ZERO
+001080         DISPLAY 'BATCH-POSTING: restarting - skipping '
+001090             BP-RESTART-COUNT ' previously posted '
+001100             'transaction(s).'
+001110         PERFORM 0600-SKIP-PROCESSED-TRANSACTION
+001120             THRU 0600-SKIP-PROCESSED-TRANSACTION-EXIT
+001130             UNTIL BP-SKIP-COUNT = BP-RESTART-COUNT
+001140                 OR BP-END-OF-FILE
+001150     END-IF
+001160
+001170     PERFORM 3000-PROCESS-TRANSACTION
+001180         THRU 3000-PROCESS-TRANSACTION-EXIT
+001190         UNTIL BP-END-OF-FILE
+001200
+001210     PERFORM 4000-CLOSE-TRANSACTION-FILE
+001220     PERFORM 0700-CLEAR-CHECKPOINT
+001230
+001240     MOVE 'CLOSE' TO BP-DUMMY-FUNCTION
+001250     CALL 'DATA-PROGRAM' USING BP-DUMMY-FUNCTION AB-ACCOUNT-ID
+001260         AB-BALANCE
+001270     END-CALL
+001280
+001290     DISPLAY 'BATCH-POSTING: ' BP-TRAN-COUNT
+001300         ' transaction(s) processed.'
+001310     STOP RUN.
+001320
+001330*****************************************************************
+001340* 0500-LOAD-CHECKPOINT reads the count of transactions already *
+001350* successfully posted by a prior, abended run of this feed.    *
+001360* A missing checkpoint file means this is a fresh run.         *
+001370*****************************************************************
+001380 0500-LOAD-CHECKPOINT.
+001390     MOVE ZERO TO BP-RESTART-COUNT
+001400     OPEN INPUT CHECKPOINT-FILE
+001410     IF CK-STATUS-OK
+001420         READ CHECKPOINT-FILE
+001430             NOT AT END
+001440                 MOVE CK-LAST-COUNT TO BP-RESTART-COUNT
+001450         END-READ
+001460         CLOSE CHECKPOINT-FILE
+001470     END-IF.
+001480
+001490 0500-LOAD-CHECKPOINT-EXIT.
+001500     EXIT.
+001510
+001520*****************************************************************
+001530* 0600-SKIP-PROCESSED-TRANSACTION reads past a transaction     *
+001540* already posted before the last abend, without posting it     *
+001550* again, then reads the next one.                               *
+001560*****************************************************************
+001570 0600-SKIP-PROCESSED-TRANSACTION.
+001580     ADD 1 TO BP-SKIP-COUNT
+001590     PERFORM 2000-READ-TRANSACTION.
+001600
+001610 0600-SKIP-PROCESSED-TRANSACTION-EXIT.
+001620     EXIT.
+001630
+001640*****************************************************************
+001650* 0700-CLEAR-CHECKPOINT resets the checkpoint to zero once the  *
+001660* whole feed has posted cleanly, so the next day's run does not *
+001670* mistake this completed run for one needing a restart.        *
+001680*****************************************************************
+001690 0700-CLEAR-CHECKPOINT.
+001700     MOVE ZERO TO CK-LAST-COUNT
+001710     OPEN OUTPUT CHECKPOINT-FILE
+001720     WRITE CHECKPOINT-RECORD
+001730     CLOSE CHECKPOINT-FILE.
+001740
+001750 0700-CLEAR-CHECKPOINT-EXIT.
+001760     EXIT.
+001770
+001780*****************************************************************
+001790* 0800-WRITE-CHECKPOINT records the feed's read position - how  *
+001800* many records have been read and attempted so far, whether    *
+001810* OPERATIONS accepted or rejected each one - since the whole    *
+001820* feed is re-read from its start on every run, that position    *
+001830* is exactly how many leading records a restart must skip.     *
+001835*****************************************************************
+001840 0800-WRITE-CHECKPOINT.
+001850     MOVE BP-READ-COUNT TO CK-LAST-COUNT
+001860     OPEN OUTPUT CHECKPOINT-FILE
+001870     WRITE CHECKPOINT-RECORD
+001880     CLOSE CHECKPOINT-FILE.
+001890
+001900 0800-WRITE-CHECKPOINT-EXIT.
+001910     EXIT.
+001920
+001930*****************************************************************
+001940* 1000-OPEN-TRANSACTION-FILE opens the day's upstream feed.    *
+001950*****************************************************************
+001960 1000-OPEN-TRANSACTION-FILE.
+001970     OPEN INPUT TRANSACTION-INPUT-FILE.
+001980
+001990 1000-OPEN-TRANSACTION-FILE-EXIT.
+002000     EXIT.
+002010
+002020*****************************************************************
+002030* 2000-READ-TRANSACTION reads the next transaction record and  *
+002040* sets the end-of-file switch once the feed is exhausted.      *
+002045* BP-READ-COUNT tracks the feed's read position so a checkpoint *
+002047* can be resumed by position rather than by count of postings   *
+002049* OPERATIONS actually accepted.                                 *
+002050*****************************************************************
+002060 2000-READ-TRANSACTION.
+002070     READ TRANSACTION-INPUT-FILE
+002080         AT END
+002090             SET BP-END-OF-FILE TO TRUE
+002095         NOT AT END
+002097             ADD 1 TO BP-READ-COUNT
+002100     END-READ.
+002110
+002120 2000-READ-TRANSACTION-EXIT.
+002130     EXIT.
+002140
+002150*****************************************************************
+002160* 3000-PROCESS-TRANSACTION drives OPERATIONS for the current   *
+002170* record, checkpoints the feed's read position, then reads the *
+002175* next one.  The checkpoint is written whether OPERATIONS       *
+002177* accepted or rejected the record, since either way this       *
+002178* record's position must not be re-read as a restart point.     *
+002190*****************************************************************
+002200 3000-PROCESS-TRANSACTION.
+002210     MOVE TI-ACCOUNT-ID TO AB-ACCOUNT-ID
+002220     MOVE TI-OPERATION-CODE TO BP-OPERATION-CODE
+002230     MOVE TI-AMOUNT TO BP-AMOUNT
+002240     MOVE TI-SUPERVISOR-ID TO BP-SUPERVISOR-ID
+002250     MOVE TI-TO-ACCOUNT-ID TO BP-TO-ACCOUNT-ID
+002260
+002270     CALL 'OPERATIONS' USING AB-ACCOUNT-ID BP-OPERATION-CODE
+002280         BP-AMOUNT AB-BALANCE BP-SUPERVISOR-ID BP-TO-ACCOUNT-ID
+002285         BP-OPERATOR-ID BP-RESULT-STATUS
+002290     END-CALL
+002300
+002305     IF BP-RESULT-STATUS = 'OK '
+002310         ADD 1 TO BP-TRAN-COUNT
+002325     ELSE
+002326         DISPLAY 'BATCH-POSTING: transaction rejected for '
+002327             'account ' TI-ACCOUNT-ID ' - status '
+002328             BP-RESULT-STATUS
+002329     END-IF
+002330     PERFORM 0800-WRITE-CHECKPOINT
+002331
+002340     PERFORM 2000-READ-TRANSACTION.
+002350
+002360 3000-PROCESS-TRANSACTION-EXIT.
+002370     EXIT.
+002380
+002390*****************************************************************
+002400* 4000-CLOSE-TRANSACTION-FILE closes the upstream feed.        *
+002410*****************************************************************
+002420 4000-CLOSE-TRANSACTION-FILE.
+002430     CLOSE TRANSACTION-INPUT-FILE.
+002440
+002450 4000-CLOSE-TRANSACTION-FILE-EXIT.
+002460     EXIT.
